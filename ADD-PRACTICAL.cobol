@@ -1,22 +1,45 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. ADD-PRACTICAL.
 
-       DATA DIVISION. 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DETAIL-AMOUNT-FILE ASSIGN TO
+                  "data/DETAILAMOUNTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DETAIL-AMOUNT-FILE.
+       COPY DETAMT.
+
        WORKING-STORAGE SECTION.
-       01 no-1 PIC 99.
-       01 no-2 PIC 99.
-       01 no-3 PIC 99.
-       01 no-4 PIC 99.
-       
+       01 detail-amount-eof PIC X VALUE "N".
+       01 record-count      PIC 9(5) VALUE ZERO.
+       01 grand-total       PIC 9(7)V99 VALUE ZERO.
+       01 grand-total-out   PIC $$$,$$$,$$9.99.
+
        PROCEDURE DIVISION.
        ADD-PRACTICAL.
-           DISPLAY  " ENTER NUMBERS"
-           ACCEPT no-1 
-           ACCEPT no-2 
-           ADD no-1 TO no-2
-           MOVE ZERO TO no-4
-           ADD no-1 TO no-4 
-           ADD no-2 TO no-4
-           DISPLAY " No-1 " no-1 " No-2 " no-2 " No-4 " no-4 
-           STOP run.
-    
\ No newline at end of file
+           DISPLAY "BATCH FOOTING TOTAL"
+           OPEN INPUT DETAIL-AMOUNT-FILE
+           PERFORM Read-Detail-Amount
+           PERFORM Process-Detail-Amount UNTIL detail-amount-eof
+                 = "Y"
+           CLOSE DETAIL-AMOUNT-FILE
+           MOVE grand-total TO grand-total-out
+           DISPLAY "RECORD COUNT : " record-count
+           DISPLAY "GRAND TOTAL  : " grand-total-out
+           STOP RUN.
+
+       Read-Detail-Amount.
+           READ DETAIL-AMOUNT-FILE
+              AT END MOVE "Y" TO detail-amount-eof
+           END-READ
+           .
+
+       Process-Detail-Amount.
+           ADD 1 TO record-count
+           ADD DA-AMOUNT TO grand-total
+           PERFORM Read-Detail-Amount
+           .
