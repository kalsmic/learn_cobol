@@ -1,15 +1,106 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ADD-TEN.
 
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
-       01  number-input PIC 99.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-BALANCE-FILE ASSIGN TO
+                  "data/ACCOUNTBALANCES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CORRECTION-FILE ASSIGN TO
+                  "data/CORRECTIONS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-BALANCE-FILE.
+       COPY ACCTBAL.
+       FD  CORRECTION-FILE.
+       COPY CORRECT.
+
+       WORKING-STORAGE SECTION.
+       01  account-balance-table.
+           03 ab-entry OCCURS 100 TIMES INDEXED BY ab-idx.
+              05 tab-account-no  PIC 9(4).
+              05 tab-balance     PIC S9(5)V99.
+       01  account-count       PIC 999 VALUE ZERO.
+       01  account-balance-eof PIC X VALUE "N".
+       01  correction-eof      PIC X VALUE "N".
+       01  correction-found    PIC X VALUE "N".
+       01  balance-out         PIC +9(5).99.
 
        PROCEDURE DIVISION.
        BEGIN.
-           DISPLAY "Type in a  number"
-           ACCEPT number-input 
-           ADD 10 TO number-input 
-           DISPLAY number-input 
+           DISPLAY "END-OF-DAY ADJUSTMENT RUN"
+           PERFORM load-account-balances
+           OPEN INPUT CORRECTION-FILE
+           PERFORM read-correction
+           PERFORM apply-correction UNTIL correction-eof = "Y"
+           CLOSE CORRECTION-FILE
+           PERFORM save-account-balances
            STOP RUN.
-           GOBACK.
\ No newline at end of file
+
+       load-account-balances.
+           OPEN INPUT ACCOUNT-BALANCE-FILE
+           PERFORM read-account-balance
+           PERFORM store-account-balance UNTIL account-balance-eof
+                 = "Y"
+           CLOSE ACCOUNT-BALANCE-FILE
+           .
+
+       read-account-balance.
+           READ ACCOUNT-BALANCE-FILE
+              AT END MOVE "Y" TO account-balance-eof
+           END-READ
+           .
+
+       store-account-balance.
+           ADD 1 TO account-count
+           SET ab-idx TO account-count
+           MOVE AB-ACCOUNT-NO TO tab-account-no(ab-idx)
+           MOVE AB-BALANCE    TO tab-balance(ab-idx)
+           PERFORM read-account-balance
+           .
+
+       read-correction.
+           READ CORRECTION-FILE
+              AT END MOVE "Y" TO correction-eof
+           END-READ
+           .
+
+       apply-correction.
+           MOVE "N" TO correction-found
+           PERFORM find-correction-account
+                    VARYING ab-idx FROM 1 BY 1
+                    UNTIL ab-idx > account-count
+                       OR correction-found = "Y"
+           IF correction-found NOT = "Y"
+              DISPLAY "ACCOUNT " CR-ACCOUNT-NO
+                      " NOT FOUND - CORRECTION SKIPPED"
+           END-IF
+           PERFORM read-correction
+           .
+
+       find-correction-account.
+           IF tab-account-no(ab-idx) = CR-ACCOUNT-NO
+              ADD CR-ADJUSTMENT TO tab-balance(ab-idx)
+              MOVE "Y" TO correction-found
+              MOVE tab-balance(ab-idx) TO balance-out
+              DISPLAY "ACCOUNT " CR-ACCOUNT-NO
+                      " ADJUSTED - NEW BALANCE: " balance-out
+           END-IF
+           .
+
+       save-account-balances.
+           OPEN OUTPUT ACCOUNT-BALANCE-FILE
+           PERFORM write-account-balance
+                    VARYING ab-idx FROM 1 BY 1
+                    UNTIL ab-idx > account-count
+           CLOSE ACCOUNT-BALANCE-FILE
+           .
+
+       write-account-balance.
+           MOVE tab-account-no(ab-idx) TO AB-ACCOUNT-NO
+           MOVE tab-balance(ab-idx)    TO AB-BALANCE
+           WRITE ACCOUNT-BALANCE-RECORD
+           .
