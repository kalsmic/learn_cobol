@@ -1,6 +1,19 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. ADD-WITH-SIZE-ERROR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPTION-LOG-FILE ASSIGN TO
+                  "data/SIZEERROR.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXCEPTION-LOG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  EXCEPTION-LOG-FILE.
+       COPY SIZEERRL.
+
        WORKING-STORAGE SECTION.
        01 input-fields.
            03 in-1     PIC 99V99.
@@ -9,18 +22,23 @@
            03 out-1    PIC 99.99.
            03 out-2    PIC 99.99.
            03 result-1 PIC 99.9.
-       PROCEDURE DIVISION .
+       01 log-date     PIC 9(8).
+       01 log-time     PIC 9(8).
+       01 EXCEPTION-LOG-STATUS PIC XX.
+
+       PROCEDURE DIVISION.
        add-two.
            DISPLAY "Enter two numbers ( 0 - 99.99 ): "
-           DISPLAY "First Number : " WITH NO ADVANCING 
+           DISPLAY "First Number : " WITH NO ADVANCING
            ACCEPT in-1
-           DISPLAY "Second Number : " WITH NO ADVANCING 
+           DISPLAY "Second Number : " WITH NO ADVANCING
            ACCEPT in-2
            DISPLAY SPACES
            ADD in-1 TO in-2 GIVING result-1 ROUNDED
               ON SIZE ERROR
                  DISPLAY "result too large"
                  MOVE ZERO TO result-1
+                 PERFORM log-size-error
                NOT ON SIZE ERROR
                  MOVE in-1 TO out-1
                  MOVE in-2 TO out-2
@@ -29,3 +47,18 @@
            END-ADD
 
            STOP RUN.
+
+       log-size-error.
+           ACCEPT log-date FROM DATE YYYYMMDD
+           ACCEPT log-time FROM TIME
+           MOVE log-date TO EL-DATE
+           MOVE log-time TO EL-TIME
+           MOVE in-1     TO EL-IN-1
+           MOVE in-2     TO EL-IN-2
+           OPEN EXTEND EXCEPTION-LOG-FILE
+           IF EXCEPTION-LOG-STATUS = "35"
+              OPEN OUTPUT EXCEPTION-LOG-FILE
+           END-IF
+           WRITE EXCEPTION-LOG-RECORD
+           CLOSE EXCEPTION-LOG-FILE
+           .
