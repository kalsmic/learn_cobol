@@ -1,22 +1,71 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. AGE-CHECK.
-      * This program indicates whether
-      * a person is over 21 or not.
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
-       01 your-name PIC A(10).
-       01 age       PIC 999.
+      * This program batch-screens a list of applicants against a
+      * configurable age threshold.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT APPLICANT-FILE ASSIGN TO "data/APPLICANTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ELIGIBLE-FILE ASSIGN TO "data/ELIGIBLE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT INELIGIBLE-FILE ASSIGN TO "data/INELIGIBLE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  APPLICANT-FILE.
+       COPY APPLICNT.
+
+       FD  ELIGIBLE-FILE.
+       COPY APPLICNT.
+
+       FD  INELIGIBLE-FILE.
+       COPY APPLICNT.
+
+       WORKING-STORAGE SECTION.
+       01  age-threshold      PIC 999.
+       01  applicant-eof      PIC X VALUE "N".
 
        PROCEDURE DIVISION.
        BEGIN.
-           DISPLAY  "Type in name"
-           ACCEPT your-name
-           DISPLAY  "Type in your age"
-           ACCEPT age 
-           IF age > 21
-              DISPLAY your-name " is over 21"
+           DISPLAY "Enter age threshold for this product: "
+                   WITH NO ADVANCING
+           ACCEPT age-threshold
+
+           OPEN INPUT APPLICANT-FILE
+           OPEN OUTPUT ELIGIBLE-FILE
+           OPEN OUTPUT INELIGIBLE-FILE
+
+           PERFORM READ-APPLICANT
+           PERFORM SCREEN-APPLICANT UNTIL applicant-eof = "Y"
+
+           CLOSE APPLICANT-FILE
+           CLOSE ELIGIBLE-FILE
+           CLOSE INELIGIBLE-FILE
+
+           GOBACK.
+
+       READ-APPLICANT.
+           READ APPLICANT-FILE
+              AT END MOVE "Y" TO applicant-eof
+           END-READ
+           .
+
+       SCREEN-APPLICANT.
+           IF APPLICANT-AGE OF APPLICANT-FILE > age-threshold
+              MOVE APPLICANT-RECORD OF APPLICANT-FILE
+                 TO APPLICANT-RECORD OF ELIGIBLE-FILE
+              WRITE APPLICANT-RECORD OF ELIGIBLE-FILE
+              DISPLAY APPLICANT-NAME OF APPLICANT-FILE
+                      " is eligible"
            ELSE
-              DISPLAY your-name " is 21 or under"
-           END-IF 
-           STOP RUN.
-           GOBACK.
\ No newline at end of file
+              MOVE APPLICANT-RECORD OF APPLICANT-FILE
+                 TO APPLICANT-RECORD OF INELIGIBLE-FILE
+              WRITE APPLICANT-RECORD OF INELIGIBLE-FILE
+              DISPLAY APPLICANT-NAME OF APPLICANT-FILE
+                      " is ineligible"
+           END-IF
+           PERFORM READ-APPLICANT
+           .
