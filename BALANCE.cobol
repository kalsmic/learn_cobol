@@ -1,20 +1,281 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BALANCE.
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ledger-file ASSIGN TO "data/LEDGER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ACCOUNT-BALANCE-FILE ASSIGN TO
+                  "data/ACCOUNTBALANCES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BALANCE-BATCH-FILE ASSIGN TO
+                  "data/BALANCEBATCH.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT JOB-STEP-FILE ASSIGN TO "data/JOBSTEP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "data/AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS audit-log-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ledger-file.
+       COPY LEDGER.
+       FD  ACCOUNT-BALANCE-FILE.
+       COPY ACCTBAL.
+       FD  BALANCE-BATCH-FILE.
+       COPY BALBATCH.
+       FD  JOB-STEP-FILE.
+       COPY JOBSTEP.
+       FD  AUDIT-LOG-FILE.
+       COPY AUDITLOG.
+
+       WORKING-STORAGE SECTION.
+       01  account-balance-table.
+           03 ab-entry OCCURS 100 TIMES INDEXED BY ab-idx.
+              05 tab-account-no  PIC 9(4).
+              05 tab-balance     PIC S9(5)V99.
+       01  account-count       PIC 999 VALUE ZERO.
+       01  account-balance-eof PIC X VALUE "N".
+       01  this-account-no     PIC 9(4).
+       01  account-found       PIC X VALUE "N".
+       01  matched-idx         PIC 999 VALUE ZERO.
        01 input-fields.
-           03 old-balance    PIC S999V99.
-           03 amount         PIC S999V99.
-       01 output-field.
-           03 new-balance    PIC +9999.99.
+           03 old-balance       PIC S9(5)V99.
+           03 expected-closing  PIC S9(5)V99.
+       01 running-balance       PIC S9(5)V99.
+       01 variance               PIC S9(5)V99.
+       01 ledger-eof             PIC X VALUE "N".
+       01 output-fields.
+           03 old-balance-out      PIC +9(5).99.
+           03 lt-amount-out        PIC +9(5).99.
+           03 running-balance-out  PIC +9(5).99.
+           03 expected-closing-out PIC +9(5).99.
+           03 variance-out         PIC +9(5).99.
+       01 mode-flag               PIC X.
+       01 balance-batch-eof       PIC X VALUE "N".
+       01 accounts-processed      PIC 9(5) VALUE ZERO.
+       01 out-of-balance-count    PIC 9(5) VALUE ZERO.
+       01 audit-log-status        PIC XX.
+       01 audit-description       PIC X(30).
+       01 log-date                PIC 9(8).
+       01 log-time                PIC 9(8).
+
+       LINKAGE SECTION.
+       01 LK-CALLED-IN-BATCH      PIC X.
+
        PROCEDURE DIVISION.
        balance-calc.
-           DISPLAY "Enter old balance: " WITH NO ADVANCING 
-           ACCEPT old-balance 
-           DISPLAY "Enter amount   :" WITH NO ADVANCING 
-           ACCEPT amount 
-           ADD amount, old-balance GIVING new-balance 
-           DISPLAY "New balance: " new-balance
+           DISPLAY "BALANCE PROGRAM - TRANSACTION LEDGER"
+           DISPLAY "Interactive or Batch mode? (I/B): "
+                   WITH NO ADVANCING
+           ACCEPT mode-flag
+           PERFORM load-account-balances
+           IF mode-flag = "B" OR mode-flag = "b"
+              PERFORM batch-balance-calc
+           ELSE
+              PERFORM interactive-balance-calc
+           END-IF
+           PERFORM save-account-balances
+           GOBACK.
+
+      * called by EOD-DRIVER to run the batch step without prompting
+      * the console, since a batch driver may have no operator at all
+       Balance-Calc-Batch-Entry.
+           ENTRY "BALANCE-BATCH" USING LK-CALLED-IN-BATCH
+           PERFORM load-account-balances
+           PERFORM batch-balance-calc
+           PERFORM save-account-balances
+           GOBACK.
+
+       interactive-balance-calc.
+           DISPLAY "Enter account number: " WITH NO ADVANCING
+           ACCEPT this-account-no
+           MOVE "N" TO account-found
+           PERFORM find-account-balance
+                    VARYING ab-idx FROM 1 BY 1
+                    UNTIL ab-idx > account-count
+                       OR account-found = "Y"
+           IF account-found NOT = "Y"
+              DISPLAY "UNKNOWN ACCOUNT - STARTING FROM ZERO BALANCE"
+              MOVE ZERO TO old-balance
+           END-IF
+           DISPLAY "Enter expected closing balance: "
+              WITH NO ADVANCING
+           ACCEPT expected-closing
+           PERFORM process-one-account
+           .
+
+       batch-balance-calc.
+           OPEN INPUT BALANCE-BATCH-FILE
+           PERFORM read-balance-batch
+           PERFORM process-balance-batch-entry
+                    UNTIL balance-batch-eof = "Y"
+           CLOSE BALANCE-BATCH-FILE
+           MOVE "BALANCE"          TO JS-STEP-NAME
+           MOVE accounts-processed TO JS-RECORD-COUNT
+           IF out-of-balance-count = ZERO
+              MOVE "Y" TO JS-SUCCESS-FLAG
+           ELSE
+              MOVE "N" TO JS-SUCCESS-FLAG
+           END-IF
+           PERFORM write-job-step
+           .
+
+       read-balance-batch.
+           READ BALANCE-BATCH-FILE
+              AT END MOVE "Y" TO balance-batch-eof
+           END-READ
+           .
+
+       process-balance-batch-entry.
+           MOVE BB-ACCOUNT-NO       TO this-account-no
+           MOVE BB-EXPECTED-CLOSING TO expected-closing
+           MOVE "N" TO account-found
+           PERFORM find-account-balance
+                    VARYING ab-idx FROM 1 BY 1
+                    UNTIL ab-idx > account-count
+                       OR account-found = "Y"
+           IF account-found NOT = "Y"
+              DISPLAY "UNKNOWN ACCOUNT - STARTING FROM ZERO BALANCE"
+              MOVE ZERO TO old-balance
+           END-IF
+           PERFORM process-one-account
+           ADD 1 TO accounts-processed
+           PERFORM read-balance-batch
+           .
+
+       process-one-account.
+           MOVE old-balance TO running-balance
+           MOVE old-balance TO old-balance-out
+           DISPLAY "Opening Balance: " old-balance-out
+                   " FOR ACCOUNT " this-account-no
+
+           OPEN INPUT ledger-file
+           PERFORM Read-Ledger-Txn
+           PERFORM Process-Ledger-Txn UNTIL ledger-eof = "Y"
+           CLOSE ledger-file
+           MOVE "N" TO ledger-eof
+
+           PERFORM Reconcile
+           PERFORM update-account-balance-table
+           .
+
+       load-account-balances.
+           OPEN INPUT ACCOUNT-BALANCE-FILE
+           PERFORM read-account-balance
+           PERFORM store-account-balance UNTIL account-balance-eof
+                 = "Y"
+           CLOSE ACCOUNT-BALANCE-FILE
+           .
+
+       read-account-balance.
+           READ ACCOUNT-BALANCE-FILE
+              AT END MOVE "Y" TO account-balance-eof
+           END-READ
+           .
+
+       store-account-balance.
+           ADD 1 TO account-count
+           SET ab-idx TO account-count
+           MOVE AB-ACCOUNT-NO TO tab-account-no(ab-idx)
+           MOVE AB-BALANCE    TO tab-balance(ab-idx)
+           PERFORM read-account-balance
+           .
+
+       find-account-balance.
+           IF tab-account-no(ab-idx) = this-account-no
+              MOVE "Y" TO account-found
+              MOVE tab-balance(ab-idx) TO old-balance
+              SET matched-idx TO ab-idx
+           END-IF
+           .
+
+       Read-Ledger-Txn.
+           READ ledger-file
+              AT END MOVE "Y" TO ledger-eof
+           END-READ
+           .
+
+       Process-Ledger-Txn.
+           IF lt-account-no = this-account-no
+              ADD lt-amount TO running-balance
+              MOVE lt-amount        TO lt-amount-out
+              MOVE running-balance  TO running-balance-out
+              DISPLAY lt-description "  " lt-amount-out
+                      "  BAL: " running-balance-out
+           END-IF
+           PERFORM Read-Ledger-Txn
+           .
+
+       Reconcile.
+           COMPUTE variance = running-balance - expected-closing
+           MOVE running-balance  TO running-balance-out
+           MOVE expected-closing TO expected-closing-out
+           MOVE variance         TO variance-out
+           DISPLAY SPACE
+           DISPLAY "CLOSING BALANCE  : " running-balance-out
+           DISPLAY "EXPECTED CLOSING : " expected-closing-out
+           IF variance = ZERO
+              DISPLAY "RECONCILED - BALANCES MATCH"
+           ELSE
+              DISPLAY "OUT OF BALANCE BY: " variance-out
+              ADD 1 TO out-of-balance-count
+           END-IF
+           PERFORM Write-Audit-Log
+           .
+
+       update-account-balance-table.
+           IF account-found = "Y"
+              SET ab-idx TO matched-idx
+              MOVE running-balance TO tab-balance(ab-idx)
+           ELSE
+              ADD 1 TO account-count
+              SET ab-idx TO account-count
+              MOVE this-account-no TO tab-account-no(ab-idx)
+              MOVE running-balance TO tab-balance(ab-idx)
+              MOVE "Y" TO account-found
+              SET matched-idx TO ab-idx
+           END-IF
+           .
+
+       save-account-balances.
+           OPEN OUTPUT ACCOUNT-BALANCE-FILE
+           PERFORM write-account-balance
+                    VARYING ab-idx FROM 1 BY 1
+                    UNTIL ab-idx > account-count
+           CLOSE ACCOUNT-BALANCE-FILE
+           .
+
+       write-account-balance.
+           MOVE tab-account-no(ab-idx) TO AB-ACCOUNT-NO
+           MOVE tab-balance(ab-idx)    TO AB-BALANCE
+           WRITE ACCOUNT-BALANCE-RECORD
+           .
 
+       write-job-step.
+           OPEN OUTPUT JOB-STEP-FILE
+           WRITE JOB-STEP-RECORD
+           CLOSE JOB-STEP-FILE
+           .
 
-           STOP RUN.
+       Write-Audit-Log.
+           MOVE SPACES TO audit-description
+           STRING "ACCOUNT " DELIMITED BY SIZE
+                  this-account-no DELIMITED BY SIZE
+             INTO audit-description
+           ACCEPT log-date FROM DATE YYYYMMDD
+           ACCEPT log-time FROM TIME
+           MOVE "BALANCE"        TO AL-PROGRAM-NAME
+           MOVE audit-description TO AL-DESCRIPTION
+           MOVE running-balance  TO AL-RESULT
+           MOVE log-date         TO AL-DATE
+           MOVE log-time         TO AL-TIME
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF audit-log-status = "35"
+              OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG-FILE
+           .
