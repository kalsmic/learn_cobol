@@ -1,26 +1,41 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. CHARACTER-DISPLAY.
 
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
-       01  character-out  PIC X.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  character-out  PIC X(20).
+       01  string-length  PIC 99.
        01  number-of      PIC 99.
+       01  line-width     PIC 999.
+       01  current-column PIC 999 VALUE 0.
 
        PROCEDURE DIVISION.
        Char-display.
-           DISPLAY "Enter Character to be Displayed : "
-           WITH NO ADVANCING 
-           ACCEPT character-out 
+           DISPLAY "Enter String to be Displayed : "
+           WITH NO ADVANCING
+           ACCEPT character-out
+           DISPLAY "Enter Length of String : "
+           WITH NO ADVANCING
+           ACCEPT string-length
            DISPLAY "Enter Number of Times : "
-           WITH NO ADVANCING 
-           ACCEPT number-of 
-           PERFORM number-of TIMES
-              DISPLAY character-out WITH NO ADVANCING 
-           END-PERFORM
+           WITH NO ADVANCING
+           ACCEPT number-of
+           DISPLAY "Enter Line Width (0 for no wrap) : "
+           WITH NO ADVANCING
+           ACCEPT line-width
 
-           PERFORM Duplicate-character number-of TIMES 
+           PERFORM Duplicate-character number-of TIMES
+
+           IF current-column > 0
+              DISPLAY " "
+           END-IF
            STOP RUN.
 
        Duplicate-character.
-           DISPLAY character-out " " WITH NO ADVANCING .
-
+           DISPLAY character-out(1:string-length) WITH NO ADVANCING
+           ADD string-length TO current-column
+           IF line-width > 0 AND current-column >= line-width
+              DISPLAY " "
+              MOVE 0 TO current-column
+           END-IF
+           .
