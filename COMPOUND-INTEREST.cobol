@@ -1,35 +1,73 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Compound-Interest.
-             
+
        DATA DIVISION.
-       WORKING-STORAGE SECTION. 
-       01  amount            PIC 9(4)V99.
+       WORKING-STORAGE SECTION.
+       01  amount            PIC 9(6)V99.
        01  rate-of-interest  PIC 99V99.
        01  years             PIC 99.
-       01  amount-at-end     PIC $ZZZ,ZZ9.99.
-      *    The $ character also counts as part of the character.
-      *    therefore amount-at-end has 7 characters before the decimal
+       01  periods-per-year  PIC 99.
+       01  compound-choice   PIC 9.
+           88 compound-annually    VALUE 1.
+           88 compound-quarterly   VALUE 2.
+           88 compound-monthly     VALUE 3.
+       01  period-rate       PIC 9(4)V9(6).
+       01  running-amount    PIC 9(8)V99.
+       01  running-amount-out PIC $ZZZ,ZZZ,ZZ9.99.
+       01  current-year      PIC 99 VALUE ZERO.
+       01  current-period    PIC 99.
 
        PROCEDURE DIVISION.
        compound-calc.
            DISPLAY "Compount Interest Program"
-           DISPLAY "Type in Initial Amount " 
+           DISPLAY "Type in Initial Amount "
               WITH NO ADVANCING
            ACCEPT amount
-           DISPLAY "Type in Interest Rate " WITH NO ADVANCING 
-           ACCEPT rate-of-interest 
-           DISPLAY "Type in Number of Years " WITH NO ADVANCING 
+           DISPLAY "Type in Interest Rate " WITH NO ADVANCING
+           ACCEPT rate-of-interest
+           DISPLAY "Type in Number of Years " WITH NO ADVANCING
            ACCEPT years
+           DISPLAY "Compound how often (1=Annually 2=Quarterly "
+                   "3=Monthly): " WITH NO ADVANCING
+           ACCEPT compound-choice
 
-           COMPUTE amount-at-end ROUNDED = amount *
-                          (1 + rate-of-interest / 100) ** years
-                 ON SIZE ERROR
-                    DISPLAY "amount too large"
-                 NOT ON SIZE ERROR
-                    DISPLAY "Final Amount " amount-at-end
+           EVALUATE TRUE
+              WHEN compound-quarterly
+                 MOVE 4  TO periods-per-year
+              WHEN compound-monthly
+                 MOVE 12 TO periods-per-year
+              WHEN OTHER
+                 MOVE 1  TO periods-per-year
+           END-EVALUATE
 
-           END-COMPUTE
-           STOP RUN.
+           COMPUTE period-rate ROUNDED =
+                 (rate-of-interest / 100) / periods-per-year
 
+           MOVE amount TO running-amount
 
+           DISPLAY "YEAR         AMOUNT"
+           IF years > ZERO
+              PERFORM Compound-Year WITH TEST AFTER
+                       VARYING current-year FROM 1 BY 1
+                       UNTIL current-year = years
+           END-IF
 
+           MOVE running-amount TO running-amount-out
+           DISPLAY "Final Amount " running-amount-out
+           STOP RUN.
+
+       Compound-Year.
+           PERFORM Compound-Period
+                    VARYING current-period FROM 1 BY 1
+                    UNTIL current-period > periods-per-year
+           MOVE running-amount TO running-amount-out
+           DISPLAY current-year "         " running-amount-out
+           .
+
+       Compound-Period.
+           COMPUTE running-amount ROUNDED =
+                 running-amount * (1 + period-rate)
+                 ON SIZE ERROR
+                    DISPLAY "amount too large"
+           END-COMPUTE
+           .
