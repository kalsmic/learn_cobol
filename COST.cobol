@@ -1,6 +1,17 @@
        IDENTIFICATION DIVISION .
        PROGRAM-ID . COST.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT basket-file ASSIGN TO "data/BASKET.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  basket-file.
+       COPY BASKET.
+
        WORKING-STORAGE SECTION.
       * all va lues are money v a l u e s, so are t o 2 dec places
        01 arithmetic-items.
@@ -10,8 +21,33 @@
            03 cost-out PIC 9999.99.
            03 price-out PIC 999.99.
            03 vat-out  PIC 99.99.
+       01 basket-eof PIC X VALUE "N".
+       01 invoice-totals.
+           03 subtotal      PIC 9(6)V99 VALUE ZERO.
+           03 total-vat     PIC 9(6)V99 VALUE ZERO.
+           03 grand-total   PIC 9(6)V99 VALUE ZERO.
+       01 invoice-totals-out.
+           03 subtotal-out    PIC $$$,$$9.99.
+           03 total-vat-out   PIC $$$,$$9.99.
+           03 grand-total-out PIC $$$,$$9.99.
+       01 mode-flag PIC X.
+
        PROCEDURE DIVISION.
        Cost-calc .
+           DISPLAY "COST PROGRAM"
+           DISPLAY "Interactive or Batch mode? (I/B): "
+                   WITH NO ADVANCING
+           ACCEPT mode-flag
+           IF mode-flag = "B" OR mode-flag = "b"
+              PERFORM Cost-Calc-Batch
+           ELSE
+              PERFORM Cost-Calc-Interactive
+           END-IF
+           STOP RUN.
+
+      * the original single-item prompt-and-display path, kept
+      * alongside the basket invoice batch run for a one-off quote
+       Cost-Calc-Interactive.
            DISPLAY "Enter price: " WITH NO ADVANCING
            ACCEPT price
            DISPLAY "Enter vat : " WITH NO ADVANCING
@@ -24,4 +60,45 @@
            DISPLAY "Price " price-out
            " , Vat " vat-out
            ", Cost " cost-out
-           STOP RUN.
+           .
+
+       Cost-Calc-Batch.
+           DISPLAY "BASKET INVOICE"
+           OPEN INPUT basket-file
+           PERFORM Read-Basket-Item
+           PERFORM Process-Basket-Item UNTIL basket-eof = "Y"
+           CLOSE basket-file
+           PERFORM Print-Invoice-Totals
+           .
+
+       Read-Basket-Item.
+           READ basket-file
+              AT END MOVE "Y" TO basket-eof
+           END-READ
+           .
+
+       Process-Basket-Item.
+           MOVE bi-price TO price
+           MOVE bi-vat   TO vat
+
+           ADD vat , price GIVING cost-out
+           MOVE price TO price-out
+           MOVE vat TO vat-out
+           ADD price TO subtotal
+           ADD vat   TO total-vat
+           DISPLAY "Price " price-out
+           " , Vat " vat-out
+           ", Cost " cost-out
+           PERFORM Read-Basket-Item
+           .
+
+       Print-Invoice-Totals.
+           COMPUTE grand-total = subtotal + total-vat
+           MOVE subtotal    TO subtotal-out
+           MOVE total-vat   TO total-vat-out
+           MOVE grand-total TO grand-total-out
+           DISPLAY SPACE
+           DISPLAY "SUBTOTAL     " subtotal-out
+           DISPLAY "TOTAL VAT    " total-vat-out
+           DISPLAY "GRAND TOTAL  " grand-total-out
+           .
