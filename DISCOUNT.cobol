@@ -1,18 +1,52 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. Discount.
-       DATA DIVISION. 
+       DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 charge             PIC 999V99.
-       01 discount           PIC 99V99.
-       01 discounted-charge  PIC 999.99.
+       01 charge             PIC 9(4)V99.
+       01 discounted-charge  PIC 9(4).99.
+       01 discount-bracket-table.
+           03 discount-bracket OCCURS 4 TIMES.
+              05 bracket-floor    PIC 9(4)V99.
+              05 bracket-percent  PIC 9V999.
+       01 bracket-idx         PIC 9.
+       01 discount-percent    PIC 9V999.
+       01 discount-amount     PIC 9(4)V99.
        PROCEDURE DIVISION.
        discount-calc.
+           DISPLAY "DISCOUNT PROGRAM"
+           PERFORM Populate-Discount-Table
            DISPLAY " Enter charge : " WITH NO ADVANCING
            ACCEPT charge
-           DISPLAY " Enter discount : " WITH NO ADVANCING
-           ACCEPT discount           
-           SUBTRACT discount FROM charge
-               GIVING discounted-charge ROUNDED 
+           PERFORM Lookup-Discount-Percent
+           COMPUTE discount-amount ROUNDED = charge * discount-percent
+           SUBTRACT discount-amount FROM charge
+               GIVING discounted-charge ROUNDED
            DISPLAY SPACES
            DISPLAY "Discounted Charge: " discounted-charge
            STOP RUN.
+
+      * the biggest charge you spend, the bigger the percentage off -
+      * brackets are held smallest floor first so the lookup below
+      * can just keep overwriting discount-percent as it walks up.
+       Populate-Discount-Table.
+           MOVE 0000.00 TO bracket-floor(1)
+           MOVE 0.000   TO bracket-percent(1)
+           MOVE 0100.00 TO bracket-floor(2)
+           MOVE 0.050   TO bracket-percent(2)
+           MOVE 0500.00 TO bracket-floor(3)
+           MOVE 0.100   TO bracket-percent(3)
+           MOVE 1000.00 TO bracket-floor(4)
+           MOVE 0.150   TO bracket-percent(4)
+           .
+
+       Lookup-Discount-Percent.
+           MOVE ZERO TO discount-percent
+           PERFORM Check-One-Bracket VARYING bracket-idx FROM 1 BY 1
+                    UNTIL bracket-idx > 4
+           .
+
+       Check-One-Bracket.
+           IF charge >= bracket-floor(bracket-idx)
+              MOVE bracket-percent(bracket-idx) TO discount-percent
+           END-IF
+           .
