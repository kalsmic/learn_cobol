@@ -1,27 +1,80 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. DIVIDE-NUMBER.
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DIVIDE-PAIR-FILE ASSIGN TO
+                  "data/DIVIDEPAIRS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DIVIDE-PAIR-FILE.
+       COPY DIVPAIR.
+
+       WORKING-STORAGE SECTION.
        01 dividend  PIC 99v9.
        01 divisor   PIC 99V9.
        01 quotient  PIC 99.
        01 remains PIC 99v9.
+       01 mode-flag PIC X.
+       01 divide-pair-eof PIC X VALUE "N".
+       01 total-remains PIC 999V9 VALUE ZERO.
 
        PROCEDURE DIVISION.
        number-divisor.
-           DISPLAY "Enter the dividend : " WITH NO ADVANCING 
-           ACCEPT dividend 
-           DISPLAY "Enter the divisor : " WITH NO ADVANCING 
-           ACCEPT divisor 
-           
-           DIVIDE dividend BY divisor 
+           DISPLAY "Interactive or Batch mode? (I/B): "
+                   WITH NO ADVANCING
+           ACCEPT mode-flag
+           IF mode-flag = "B" OR mode-flag = "b"
+              PERFORM batch-divide
+           ELSE
+              PERFORM interactive-divide
+           END-IF
+           STOP RUN.
+
+       interactive-divide.
+           DISPLAY "Enter the dividend : " WITH NO ADVANCING
+           ACCEPT dividend
+           DISPLAY "Enter the divisor : " WITH NO ADVANCING
+           ACCEPT divisor
+
+           DIVIDE dividend BY divisor
               GIVING quotient REMAINDER remains
               ON SIZE ERROR
-                 MOVE ZERO TO quotient, remains 
+                 MOVE ZERO TO quotient, remains
                  DISPLAY "An error occured"
               NOT ON SIZE ERROR
                  DISPLAY dividend " / "  divisor " = " quotient
                     " remainder " remains
            END-DIVIDE
-           STOP RUN.
+           .
+
+       batch-divide.
+           OPEN INPUT DIVIDE-PAIR-FILE
+           PERFORM read-divide-pair
+           PERFORM process-divide-pair UNTIL divide-pair-eof = "Y"
+           CLOSE DIVIDE-PAIR-FILE
+           DISPLAY "TOTAL REMAINDERS: " total-remains
+           .
 
+       read-divide-pair.
+           READ DIVIDE-PAIR-FILE
+              AT END MOVE "Y" TO divide-pair-eof
+           END-READ
+           .
+
+       process-divide-pair.
+           DIVIDE DP-DIVIDEND BY DP-DIVISOR
+              GIVING quotient REMAINDER remains
+              ON SIZE ERROR
+                 MOVE ZERO TO quotient, remains
+                 DISPLAY "An error occured"
+              NOT ON SIZE ERROR
+                 DISPLAY DP-DIVIDEND " / " DP-DIVISOR " = " quotient
+                    " remainder " remains
+           END-DIVIDE
+           ADD remains TO total-remains
+           PERFORM read-divide-pair
+           .
