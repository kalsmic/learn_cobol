@@ -1,49 +1,454 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. ELECTRICITY-BILL.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT rate-tier-file ASSIGN TO "data/RATETIERS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT meter-history-file ASSIGN TO "data/METERHIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS meter-history-status.
+           SELECT ar-balance-file ASSIGN TO "data/ARBALANCE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ar-balance-status.
+           SELECT electricity-reading-file ASSIGN TO
+                  "data/ELECREADINGS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT JOB-STEP-FILE ASSIGN TO "data/JOBSTEP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "data/AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS audit-log-status.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  rate-tier-file.
+       COPY RATETIER.
+
+       FD  meter-history-file.
+       COPY METERHIST.
+
+       FD  ar-balance-file.
+       COPY ARBALANCE.
+
+       FD  electricity-reading-file.
+       COPY ELECRDNG.
+
+       FD  JOB-STEP-FILE.
+       COPY JOBSTEP.
+
+       FD  AUDIT-LOG-FILE.
+       COPY AUDITLOG.
+
        WORKING-STORAGE SECTION.
        01  input-values.
+           03   account-number    PIC 9(6).
            03   present-reading   PIC 99999.
            03   previous-reading  PIC 99999.
        01  fixed-values.
-           03 basic-units         PIC 999 VALUE 72.
-           03 basic-rate          PIC 9V999 VALUE 0.035.
-           03 cheap-rate          PIC 9V999 VALUE 0.009.
            03 standing-charge     PIC 9V999 VALUE 2.50.
            03 vat                 PIC 9V999 VALUE 0.08.
-             
+           03 late-fee-rate       PIC 9V999 VALUE 0.05.
+
+       01  meter-history-status   PIC XX.
+       01  meter-history-table.
+           03 meter-entry OCCURS 50 TIMES
+                    INDEXED BY hist-idx.
+              05 tab-mh-account      PIC 9(6).
+              05 tab-mh-reading      PIC 9(5).
+       01  history-count          PIC 99 VALUE ZERO.
+       01  history-eof            PIC X VALUE "N".
+       01  account-found          PIC X VALUE "N".
+       01  found-idx               PIC 99 VALUE ZERO.
+
+       01  rate-tier-table.
+           03 rate-tier OCCURS 20 TIMES
+                    INDEXED BY tier-idx.
+              05 tab-tier-upper-units  PIC 9(5).
+              05 tab-tier-rate         PIC 9V999.
+       01  tier-count             PIC 99 VALUE ZERO.
+       01  rate-tier-eof          PIC X VALUE "N".
+
+       01  ar-balance-status      PIC XX.
+       01  ar-balance-table.
+           03 ar-entry OCCURS 50 TIMES
+                    INDEXED BY ar-idx.
+              05 tab-ar-account      PIC 9(6).
+              05 tab-ar-balance      PIC 9(6)V99.
+              05 tab-ar-last-paid    PIC 9(6)V99.
+       01  ar-count               PIC 99 VALUE ZERO.
+       01  ar-eof                 PIC X VALUE "N".
+       01  ar-found                PIC X VALUE "N".
+       01  ar-found-idx            PIC 99 VALUE ZERO.
+
        01 calculated-values.
            03 units               PIC S99999.
+           03 units-remaining     PIC S99999.
+           03 units-in-tier       PIC S99999.
+           03 tier-floor          PIC 9(5).
            03 charge              PIC 999999V99.
+           03 charge-with-vat     PIC 999999V99.
            03 charge-out          PIC $$$$$$9.99.
+           03 prior-balance       PIC 9(6)V99.
+           03 late-fee            PIC 9(6)V99.
+           03 new-balance         PIC 9(6)V99.
+           03 prior-balance-out   PIC $$$$$$9.99.
+           03 late-fee-out        PIC $$$$$$9.99.
+           03 new-balance-out     PIC $$$$$$9.99.
 
+       01  mode-flag              PIC X.
+       01  reading-eof            PIC X VALUE "N".
+       01  billed-count           PIC 9(5) VALUE ZERO.
+       01  billing-error-count    PIC 9(5) VALUE ZERO.
+       01  audit-log-status       PIC XX.
+       01  audit-description      PIC X(30).
+       01  log-date               PIC 9(8).
+       01  log-time               PIC 9(8).
+
+       LINKAGE SECTION.
+       01  LK-CALLED-IN-BATCH     PIC X.
 
        PROCEDURE DIVISION.
        calculate-bill.
            DISPLAY "ELECTRICITY BILL PROGRAM"
-      * get input     
+           DISPLAY "Interactive or Batch mode? (I/B): "
+                   WITH NO ADVANCING
+           ACCEPT mode-flag
+           PERFORM Load-Rate-Tiers
+           PERFORM Load-Meter-History
+           PERFORM Load-Ar-Balance
+           IF mode-flag = "B" OR mode-flag = "b"
+              PERFORM batch-calculate-bill
+           ELSE
+              PERFORM interactive-calculate-bill
+           END-IF
+           GOBACK.
+
+      * called by EOD-DRIVER to run the batch step without prompting
+      * the console, since a batch driver may have no operator at all
+       Calculate-Bill-Batch-Entry.
+           ENTRY "ELECTRICITY-BILL-BATCH" USING LK-CALLED-IN-BATCH
+           PERFORM Load-Rate-Tiers
+           PERFORM Load-Meter-History
+           PERFORM Load-Ar-Balance
+           PERFORM batch-calculate-bill
+           GOBACK.
+
+       interactive-calculate-bill.
+      * get input
+           DISPLAY "Enter account number: " WITH NO ADVANCING
+           ACCEPT account-number
+           PERFORM Find-Meter-History
+           IF account-found = "Y"
+              MOVE tab-mh-reading(found-idx) TO previous-reading
+              DISPLAY "Previous reading (from history): "
+                      previous-reading
+           ELSE
+              DISPLAY "No history for this account"
+              DISPLAY "Enter previous reading: " WITH NO ADVANCING
+              ACCEPT previous-reading
+           END-IF
            DISPLAY  "Enter present reading: " WITH NO ADVANCING
            ACCEPT present-reading
-           DISPLAY "Enter previous reading: " WITH NO ADVANCING
-           ACCEPT previous-reading
-        
+           PERFORM Bill-One-Account
+           PERFORM Save-Meter-History
+           PERFORM Save-Ar-Balance
+           .
+
+       batch-calculate-bill.
+           OPEN INPUT electricity-reading-file
+           PERFORM Read-Electricity-Reading
+           PERFORM Process-One-Reading UNTIL reading-eof = "Y"
+           CLOSE electricity-reading-file
+           PERFORM Save-Meter-History
+           PERFORM Save-Ar-Balance
+           MOVE "ELECTRICITY-BILL"   TO JS-STEP-NAME
+           MOVE billed-count         TO JS-RECORD-COUNT
+           IF billing-error-count = ZERO
+              MOVE "Y" TO JS-SUCCESS-FLAG
+           ELSE
+              MOVE "N" TO JS-SUCCESS-FLAG
+           END-IF
+           PERFORM Write-Job-Step
+           .
+
+       Read-Electricity-Reading.
+           READ electricity-reading-file
+              AT END MOVE "Y" TO reading-eof
+           END-READ
+           .
+
+       Process-One-Reading.
+           MOVE er-account-number  TO account-number
+           MOVE er-present-reading TO present-reading
+           PERFORM Find-Meter-History
+           IF account-found = "Y"
+              MOVE tab-mh-reading(found-idx) TO previous-reading
+           ELSE
+              MOVE present-reading TO previous-reading
+           END-IF
+           ADD 1 TO billed-count
+           PERFORM Bill-One-Account
+           PERFORM Read-Electricity-Reading
+           .
 
-      * compute bill
+      * shared by both modes once the account number, previous
+      * reading and present reading are known.
+       Bill-One-Account.
            COMPUTE units = present-reading  -previous-reading
            IF units NEGATIVE
               DISPLAY "ERROR! Units are negative"
+              ADD 1 TO billing-error-count
            ELSE
-              IF units >  basic-units
-                 COMPUTE charge ROUNDED = basic-units * basic-rate + 
-                     ((units - basic-units) * cheap-rate)
-              ELSE
-                 COMPUTE charge ROUNDED = basic-rate * units
-              END-IF
-              COMPUTE charge-out = (1 + vat ) * 
+              PERFORM Compute-Tiered-Charge
+              COMPUTE charge-with-vat ROUNDED = (1 + vat ) *
                        (charge + standing-charge)
-    
-               DISPLAY "CHARGE is " charge-out
+              MOVE charge-with-vat TO charge-out
+
+               PERFORM Find-Ar-Balance
+               PERFORM Compute-Statement
+               PERFORM Print-Statement
+               PERFORM Update-Meter-History-Table
+               PERFORM Update-Ar-Balance-Table
+               PERFORM Write-Audit-Log
+           END-IF
+           .
+
+       Load-Rate-Tiers.
+           MOVE ZERO TO tier-count
+           OPEN INPUT rate-tier-file
+           PERFORM Read-Rate-Tier
+           PERFORM Store-Rate-Tier UNTIL rate-tier-eof = "Y"
+           CLOSE rate-tier-file
+           .
+
+       Read-Rate-Tier.
+           READ rate-tier-file
+              AT END MOVE "Y" TO rate-tier-eof
+           END-READ
+           .
+
+       Store-Rate-Tier.
+           ADD 1 TO tier-count
+           MOVE tier-upper-units TO tab-tier-upper-units(tier-count)
+           MOVE tier-rate        TO tab-tier-rate(tier-count)
+           PERFORM Read-Rate-Tier
+           .
+
+       Load-Meter-History.
+           MOVE ZERO TO history-count
+           OPEN INPUT meter-history-file
+           IF meter-history-status = "00"
+              PERFORM Read-Meter-History
+              PERFORM Store-Meter-History UNTIL history-eof = "Y"
+              CLOSE meter-history-file
+           END-IF
+           .
+
+       Read-Meter-History.
+           READ meter-history-file
+              AT END MOVE "Y" TO history-eof
+           END-READ
+           .
+
+       Store-Meter-History.
+           ADD 1 TO history-count
+           MOVE mh-account         TO tab-mh-account(history-count)
+           MOVE mh-present-reading TO tab-mh-reading(history-count)
+           PERFORM Read-Meter-History
+           .
+
+       Find-Meter-History.
+           MOVE "N" TO account-found
+           PERFORM Check-One-History-Entry
+                    VARYING hist-idx FROM 1 BY 1
+                    UNTIL hist-idx > history-count
+                       OR account-found = "Y"
+           .
+
+       Check-One-History-Entry.
+           IF tab-mh-account(hist-idx) = account-number
+              MOVE "Y"     TO account-found
+              MOVE hist-idx TO found-idx
+           END-IF
+           .
+
+      * updates the in-memory history table with this run's present
+      * reading. Save-Meter-History then rewrites the whole history
+      * file from the table (line sequential files have no random
+      * rewrite, so every save writes the table back out in full) -
+      * kept separate so a batch run can update many accounts in the
+      * table before paying for one rewrite of the file.
+       Update-Meter-History-Table.
+           IF account-found = "Y"
+              MOVE present-reading TO tab-mh-reading(found-idx)
+           ELSE
+              ADD 1 TO history-count
+              MOVE account-number  TO tab-mh-account(history-count)
+              MOVE present-reading TO tab-mh-reading(history-count)
+           END-IF
+           .
+
+       Save-Meter-History.
+           OPEN OUTPUT meter-history-file
+           PERFORM Write-Meter-History
+                    VARYING hist-idx FROM 1 BY 1
+                    UNTIL hist-idx > history-count
+           CLOSE meter-history-file
+           .
+
+       Write-Meter-History.
+           MOVE tab-mh-account(hist-idx) TO mh-account
+           MOVE tab-mh-reading(hist-idx) TO mh-present-reading
+           WRITE meter-history-record
+           .
+
+      * walks the rate-tier table charging each band of units at its
+      * own rate, so extending the table (or changing a rate) needs
+      * no change to this logic - only to data/RATETIERS.DAT.
+       Compute-Tiered-Charge.
+           MOVE ZERO TO charge
+           MOVE ZERO TO tier-floor
+           MOVE units TO units-remaining
+           PERFORM Charge-One-Tier VARYING tier-idx FROM 1 BY 1
+                    UNTIL tier-idx > tier-count
+                       OR units-remaining NOT > ZERO
+           .
+
+       Charge-One-Tier.
+           COMPUTE units-in-tier =
+                 tab-tier-upper-units(tier-idx) - tier-floor
+           IF units-in-tier > units-remaining
+              MOVE units-remaining TO units-in-tier
+           END-IF
+           COMPUTE charge ROUNDED = charge +
+                 (units-in-tier * tab-tier-rate(tier-idx))
+           SUBTRACT units-in-tier FROM units-remaining
+           MOVE tab-tier-upper-units(tier-idx) TO tier-floor
+           .
+
+       Load-Ar-Balance.
+           MOVE ZERO TO ar-count
+           OPEN INPUT ar-balance-file
+           IF ar-balance-status = "00"
+              PERFORM Read-Ar-Balance
+              PERFORM Store-Ar-Balance UNTIL ar-eof = "Y"
+              CLOSE ar-balance-file
+           END-IF
+           .
+
+       Read-Ar-Balance.
+           READ ar-balance-file
+              AT END MOVE "Y" TO ar-eof
+           END-READ
+           .
+
+       Store-Ar-Balance.
+           ADD 1 TO ar-count
+           MOVE ar-account   TO tab-ar-account(ar-count)
+           MOVE ar-balance   TO tab-ar-balance(ar-count)
+           MOVE ar-last-paid TO tab-ar-last-paid(ar-count)
+           PERFORM Read-Ar-Balance
+           .
+
+       Find-Ar-Balance.
+           MOVE "N" TO ar-found
+           PERFORM Check-One-Ar-Entry
+                    VARYING ar-idx FROM 1 BY 1
+                    UNTIL ar-idx > ar-count
+                       OR ar-found = "Y"
+           .
+
+       Check-One-Ar-Entry.
+           IF tab-ar-account(ar-idx) = account-number
+              MOVE "Y"    TO ar-found
+              MOVE ar-idx TO ar-found-idx
+           END-IF
+           .
+
+      * a late fee applies whenever last time's arrears were not
+      * fully cleared by the last payment on record.
+       Compute-Statement.
+           IF ar-found = "Y"
+              MOVE tab-ar-balance(ar-found-idx)   TO prior-balance
+           ELSE
+              MOVE ZERO TO prior-balance
+           END-IF
+
+           MOVE ZERO TO late-fee
+           IF ar-found = "Y"
+              AND tab-ar-last-paid(ar-found-idx) < prior-balance
+              COMPUTE late-fee ROUNDED =
+                    prior-balance * late-fee-rate
+           END-IF
+
+           COMPUTE new-balance = prior-balance + charge-with-vat
+                                  + late-fee
+           .
+
+       Print-Statement.
+           MOVE prior-balance TO prior-balance-out
+           MOVE late-fee      TO late-fee-out
+           MOVE new-balance   TO new-balance-out
+           DISPLAY "----- ELECTRICITY STATEMENT -----"
+           DISPLAY "PRIOR BALANCE   : " prior-balance-out
+           DISPLAY "THIS PERIOD     : " charge-out
+           DISPLAY "LATE FEE        : " late-fee-out
+           DISPLAY "NEW BALANCE DUE : " new-balance-out
+           .
+
+      * carries the new balance due forward as next period's arrears;
+      * last-paid-amount is only updated when a payment is recorded,
+      * which this program does not do, so it is left unchanged.
+       Update-Ar-Balance-Table.
+           IF ar-found = "Y"
+              MOVE new-balance TO tab-ar-balance(ar-found-idx)
+           ELSE
+              ADD 1 TO ar-count
+              MOVE account-number TO tab-ar-account(ar-count)
+              MOVE new-balance    TO tab-ar-balance(ar-count)
+              MOVE ZERO           TO tab-ar-last-paid(ar-count)
+           END-IF
+           .
+
+       Save-Ar-Balance.
+           OPEN OUTPUT ar-balance-file
+           PERFORM Write-Ar-Balance
+                    VARYING ar-idx FROM 1 BY 1
+                    UNTIL ar-idx > ar-count
+           CLOSE ar-balance-file
+           .
+
+       Write-Ar-Balance.
+           MOVE tab-ar-account(ar-idx)   TO ar-account
+           MOVE tab-ar-balance(ar-idx)   TO ar-balance
+           MOVE tab-ar-last-paid(ar-idx) TO ar-last-paid
+           WRITE ar-balance-record
+           .
+
+       Write-Job-Step.
+           OPEN OUTPUT JOB-STEP-FILE
+           WRITE JOB-STEP-RECORD
+           CLOSE JOB-STEP-FILE
+           .
+
+       Write-Audit-Log.
+           MOVE SPACES TO audit-description
+           STRING "ACCOUNT " DELIMITED BY SIZE
+                  account-number DELIMITED BY SIZE
+             INTO audit-description
+           ACCEPT log-date FROM DATE YYYYMMDD
+           ACCEPT log-time FROM TIME
+           MOVE "ELECTRICITY-BILL" TO AL-PROGRAM-NAME
+           MOVE audit-description  TO AL-DESCRIPTION
+           MOVE new-balance        TO AL-RESULT
+           MOVE log-date           TO AL-DATE
+           MOVE log-time           TO AL-TIME
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF audit-log-status = "35"
+              OPEN OUTPUT AUDIT-LOG-FILE
            END-IF
-           STOP RUN.
-        
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG-FILE
+           .
