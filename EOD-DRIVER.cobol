@@ -0,0 +1,80 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EOD-DRIVER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOB-STEP-FILE ASSIGN TO "data/JOBSTEP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  JOB-STEP-FILE.
+       COPY JOBSTEP.
+
+       WORKING-STORAGE SECTION.
+       01  job-report-table.
+           03 report-entry OCCURS 10 TIMES
+                    INDEXED BY report-idx.
+              05 tab-step-name     PIC X(20).
+              05 tab-record-count  PIC 9(5).
+              05 tab-success-flag  PIC X.
+       01  report-count       PIC 99 VALUE ZERO.
+       01  report-line        PIC X(40).
+       01  called-in-batch    PIC X VALUE "Y".
+
+       PROCEDURE DIVISION.
+       Run-End-Of-Day.
+           DISPLAY "END OF DAY BATCH RUN"
+
+      * each step is called at its dedicated batch entry point, with
+      * the batch flag passed in, so none of the three programs stop
+      * to prompt the console for I/B mode - this run may have no
+      * operator attending it at all.
+           CALL "ELECTRICITY-BILL-BATCH" USING called-in-batch
+           PERFORM Collect-Job-Step
+
+           CALL "SHOPPING-BILL-BATCH" USING called-in-batch
+           PERFORM Collect-Job-Step
+
+           CALL "BALANCE-BATCH" USING called-in-batch
+           PERFORM Collect-Job-Step
+
+           PERFORM Print-Job-Report
+           STOP RUN.
+
+      * BALANCE, ELECTRICITY-BILL and SHOPPING-BILL each run their
+      * own batch step against the day's transaction files and, just
+      * before returning control here, write their result to the
+      * shared JOB-STEP-FILE - read it back immediately so the next
+      * step's write does not overwrite it before we have a copy.
+       Collect-Job-Step.
+           OPEN INPUT JOB-STEP-FILE
+           READ JOB-STEP-FILE
+           CLOSE JOB-STEP-FILE
+           ADD 1 TO report-count
+           MOVE JS-STEP-NAME    TO tab-step-name(report-count)
+           MOVE JS-RECORD-COUNT TO tab-record-count(report-count)
+           MOVE JS-SUCCESS-FLAG TO tab-success-flag(report-count)
+           .
+
+       Print-Job-Report.
+           DISPLAY " "
+           DISPLAY "----- END OF DAY JOB REPORT -----"
+           PERFORM Print-One-Step
+                    VARYING report-idx FROM 1 BY 1
+                    UNTIL report-idx > report-count
+           .
+
+       Print-One-Step.
+           MOVE SPACES TO report-line
+           STRING tab-step-name(report-idx)    DELIMITED BY SIZE
+                  " RECORDS: "                  DELIMITED BY SIZE
+                  tab-record-count(report-idx)  DELIMITED BY SIZE
+             INTO report-line
+           IF tab-success-flag(report-idx) = "Y"
+              DISPLAY report-line " STATUS: SUCCESS"
+           ELSE
+              DISPLAY report-line " STATUS: FAILED"
+           END-IF
+           .
