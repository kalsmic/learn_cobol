@@ -1,48 +1,88 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. INVESTIMENT.
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
        01  input-fields.
-           03 amount-start      PIC 9(4)V99.
+           03 amount-start      PIC 9(6)V99.
            03 rate-of-interest  PIC 99V9.
+           03 periods           PIC 99.
+           03 contribution      PIC 9(6)V99.
        01  calculation-variables.
-           03 interest          PIC 999V99.
-           03 temp              PIC 9(6)V99 USAGE IS PACKED-DECIMAL.
+           03 interest          PIC 9(6)V99.
+           03 temp              PIC 9(8)V99 USAGE IS PACKED-DECIMAL.
+           03 current-period    PIC 99 VALUE ZERO.
+           03 period-balance    PIC 9(8)V99.
        01  output-fields.
-           03 amount-end-out    PIC 9(4).99.
-           03 amount-start-out  PIC 9(4).99.
-           03 interest-out      PIC 999.99.
+           03 amount-end-out    PIC $Z,ZZZ,ZZ9.99.
+           03 amount-start-out  PIC $Z,ZZZ,ZZ9.99.
+           03 interest-out      PIC $ZZZ,ZZ9.99.
+           03 contribution-out  PIC $ZZZ,ZZ9.99.
+           03 period-start-out  PIC $Z,ZZZ,ZZ9.99.
+           03 period-end-out    PIC $Z,ZZZ,ZZ9.99.
 
        PROCEDURE DIVISION.
        investiment-calc.
       * get the input values
            DISPLAY "Investiment Program"
-           DISPLAY "Type in Start Amount " WITH NO ADVANCING 
-           ACCEPT amount-start 
-           DISPLAY "Type in Rate of Interest " WITH NO ADVANCING 
-           ACCEPT rate-of-interest 
-      *  calculate interest
-           MULTIPLY amount-start BY rate-of-interest 
-                 GIVING temp ROUNDED 
-           DIVIDE temp BY 100 GIVING  interest ROUNDED 
-                                 interest-out ROUNDED    
+           DISPLAY "Type in Start Amount " WITH NO ADVANCING
+           ACCEPT amount-start
+           DISPLAY "Type in Rate of Interest " WITH NO ADVANCING
+           ACCEPT rate-of-interest
+           DISPLAY "Type in Number of Periods (1 for a single "
+                   "calculation) " WITH NO ADVANCING
+           ACCEPT periods
+           DISPLAY "Type in Recurring Contribution per Period "
+                   "(0 for none) " WITH NO ADVANCING
+           ACCEPT contribution
+
+           MOVE amount-start TO period-balance
+           MOVE amount-start TO amount-start-out
+           DISPLAY "Start Amount " amount-start-out
+
+           IF periods > 1 OR contribution > ZERO
+              DISPLAY "PERIOD       START  CONTRIBUTION"
+                      "   INTEREST        END"
+           END-IF
+
+           IF periods > ZERO
+              PERFORM Calculate-Period WITH TEST AFTER
+                       VARYING current-period FROM 1 BY 1
+                       UNTIL current-period = periods
+           END-IF
+
+           MOVE period-balance TO amount-end-out
+           DISPLAY "Final Amount " amount-end-out
+      * all done
+           GOBACK.
+
+       Calculate-Period.
+           MOVE period-balance TO period-start-out
+           ADD contribution TO period-balance
+           MOVE contribution TO contribution-out
+           MULTIPLY period-balance BY rate-of-interest
+                 GIVING temp ROUNDED
+           DIVIDE temp BY 100 GIVING interest ROUNDED
                ON SIZE ERROR
       *        error message and go no further
                   DISPLAY "Interest too large"
                NOT ON SIZE ERROR
-      *        calculate new amount
-                 ADD interest, amount-start 
-                       GIVING amount-end-out ROUNDED 
+      *        calculate new balance
+                 ADD interest TO period-balance
                      ON SIZE ERROR
       *              error message and go no further
                        DISPLAY "Final Amount too large"
-                     NOT on SIZE ERROR
-      *              display results
-                       MOVE amount-start  TO amount-start-out 
-                       DISPLAY "Start Amount " amount-start-out 
-                       DISPLAY  "Interest " interest-out 
-                       DISPLAY "Final Amount " amount-end-out 
+                     NOT ON SIZE ERROR
+      *              display results for this period
+                       MOVE interest       TO interest-out
+                       MOVE period-balance TO period-end-out
+                       IF periods > 1 OR contribution > ZERO
+                          DISPLAY current-period "   "
+                                  period-start-out "  "
+                                  contribution-out "  "
+                                  interest-out "  " period-end-out
+                       ELSE
+                          DISPLAY "Interest " interest-out
+                       END-IF
                   END-ADD
            END-DIVIDE
-      * all done
-           GOBACK .
+           .
