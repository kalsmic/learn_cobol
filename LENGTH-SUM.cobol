@@ -1,29 +1,72 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. LENGTH-SUM.
-      * This program receives three lengths as input
-      * Computes and displays their sums
-       DATA DIVISION. 
+      * This program receives a variable number of lengths as input
+      * and computes and displays their sum, average, minimum and
+      * maximum
+       DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 len-1   PIC 99.
-       01 len-2   PIC 99.
-       01 len-3   PIC 99.
-       01 len-sum PIC 999 VALUE ZERO .
+       01  length-count  PIC 99.
+           88 valid-length-count VALUE 1 THRU 20.
+       01  length-index  PIC 99.
+       01  length-table.
+           03 length-entry OCCURS 20 TIMES PIC 99.
+       01  len-sum       PIC 999 VALUE ZERO.
+       01  len-average   PIC 99V9.
+       01  len-average-out PIC Z9.9.
+       01  len-min       PIC 99.
+       01  len-max       PIC 99.
 
        PROCEDURE DIVISION.
        LENGTH-SUM.
-           DISPLAY "Enter the first length: " WITH NO ADVANCING 
-           ACCEPT len-1
-           
-           DISPLAY "Enter the second length: " WITH NO ADVANCING 
-           ACCEPT len-2
+           PERFORM get-length-count
 
-           DISPLAY "Enter the third length: " WITH NO ADVANCING 
-           ACCEPT len-3
+           PERFORM receive-one-length
+                    VARYING length-index FROM 1 BY 1
+                    UNTIL length-index > length-count
 
-           COMPUTE  len-sum = len-1 + len-2 + len-3
+           PERFORM find-length-stats
+                    VARYING length-index FROM 1 BY 1
+                    UNTIL length-index > length-count
 
-           DISPLAY "The sum of len-1 + len-2 + len-3 = " len-sum
+           COMPUTE len-average ROUNDED = len-sum / length-count
+           MOVE len-average TO len-average-out
+
+           DISPLAY "SUM     = " len-sum
+           DISPLAY "AVERAGE = " len-average-out
+           DISPLAY "MINIMUM = " len-min
+           DISPLAY "MAXIMUM = " len-max
 
            STOP RUN.
 
-          
\ No newline at end of file
+      * re-prompt rather than let a count of 0 (COMPUTE len-average
+      * would then divide by zero) or over the length-table's 20
+      * slots drive the entry/stats loops out of bounds
+       get-length-count.
+           PERFORM WITH TEST AFTER UNTIL valid-length-count
+              DISPLAY "How many lengths? " WITH NO ADVANCING
+              ACCEPT length-count
+              IF NOT valid-length-count
+                 DISPLAY "ENTER A NUMBER FROM 1 TO 20"
+              END-IF
+           END-PERFORM
+           .
+
+       receive-one-length.
+           DISPLAY "Enter length " length-index ": "
+                   WITH NO ADVANCING
+           ACCEPT length-entry(length-index)
+           .
+
+       find-length-stats.
+           IF length-index = 1
+              MOVE length-entry(1) TO len-min
+              MOVE length-entry(1) TO len-max
+           END-IF
+           ADD length-entry(length-index) TO len-sum
+           IF length-entry(length-index) < len-min
+              MOVE length-entry(length-index) TO len-min
+           END-IF
+           IF length-entry(length-index) > len-max
+              MOVE length-entry(length-index) TO len-max
+           END-IF
+           .
