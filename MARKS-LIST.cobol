@@ -7,23 +7,60 @@
        01  mark-list.
            03 marks OCCURS 5 TIMES PIC 99V9.
        01  list-size               PIC 99 VALUE 5.
+       01  class-total              PIC 999V9.
+       01  class-average            PIC 99V9.
+       01  class-average-out        PIC Z9.9.
+       01  highest-mark             PIC 99V9.
+       01  highest-student          PIC 99.
+       01  lowest-mark               PIC 99V9.
+       01  lowest-student            PIC 99.
 
        PROCEDURE DIVISION.
        MARKS-IO.
            DISPLAY "Enter Students' Marks".
-           PERFORM WITH TEST AFTER 
+           PERFORM WITH TEST AFTER
                   VARYING student-number FROM 1 BY 1
-                  UNTIL student-number =list-size 
+                  UNTIL student-number =list-size
               DISPLAY "MARKs for Student-" student-number  ": "
-              WITH NO ADVANCING    
+              WITH NO ADVANCING
               ACCEPT marks (student-number )
            END-PERFORM
-           DISPLAY SPACE 
+           DISPLAY SPACE
            DISPLAY "Marks entered are: "
-           PERFORM WITH TEST AFTER 
+           PERFORM WITH TEST AFTER
                   VARYING student-number  FROM 1 BY 1
-                  UNTIL student-number =list-size 
+                  UNTIL student-number =list-size
                MOVE marks(student-number) TO marks-out
                DISPLAY student-number marks-out
            END-PERFORM
+           PERFORM find-class-stats
+           MOVE class-average TO class-average-out
+           DISPLAY SPACE
+           DISPLAY "CLASS AVERAGE: " class-average-out
+           DISPLAY "HIGHEST MARK IS STUDENT-" highest-student
+           DISPLAY "LOWEST MARK IS STUDENT-" lowest-student
            GOBACK .
+
+       find-class-stats.
+           MOVE ZERO TO class-total
+           MOVE marks(1) TO highest-mark
+           MOVE marks(1) TO lowest-mark
+           MOVE 1 TO highest-student
+           MOVE 1 TO lowest-student
+           PERFORM find-one-stat WITH TEST AFTER
+                  VARYING student-number FROM 1 BY 1
+                  UNTIL student-number = list-size
+           COMPUTE class-average ROUNDED = class-total / list-size
+           .
+
+       find-one-stat.
+           ADD marks(student-number) TO class-total
+           IF marks(student-number) > highest-mark
+              MOVE marks(student-number) TO highest-mark
+              MOVE student-number TO highest-student
+           END-IF
+           IF marks(student-number) < lowest-mark
+              MOVE marks(student-number) TO lowest-mark
+              MOVE student-number TO lowest-student
+           END-IF
+           .
