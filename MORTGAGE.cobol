@@ -1,49 +1,174 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. MORTGAGE.
 
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT schedule-file ASSIGN TO "MORTSKED.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "data/AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS audit-log-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+       COPY AUDITLOG.
+
+       FD  schedule-file.
+       01  schedule-record.
+           03 sked-year          PIC Z9.
+           03 sked-sep-1         PIC X(3).
+           03 sked-month         PIC Z9.
+           03 sked-sep-2         PIC X(3).
+           03 sked-open-out      PIC $ZZZ,ZZ9.99-.
+           03 sked-sep-3         PIC X(3).
+           03 sked-interest-out  PIC $ZZZ,ZZ9.99-.
+           03 sked-sep-4         PIC X(3).
+           03 sked-repaid-out    PIC $ZZZ,ZZ9.99-.
+           03 sked-sep-5         PIC X(3).
+           03 sked-close-out     PIC $ZZZ,ZZ9.99-.
+
+       WORKING-STORAGE SECTION.
        01  input-fields.
-           03 balance-start     PIC 9(6)V99.
+           03 balance-start     PIC S9(6)V99.
            03 years             PIC 99.
            03 repayment         PIC 999V99.
            03 interest-rate     PIC 99V99.
+           03 extra-payment     PIC 9(6)V99.
+           03 extra-payment-yr  PIC 99.
+           03 new-interest-rate PIC 99V99.
+           03 rate-change-yr    PIC 99.
        01  calculation-fields.
-           03 balance-end       PIC 9(6)V99.
+           03 balance-open      PIC S9(6)V99.
+           03 balance-end       PIC S9(6)V99.
+           03 monthly-rate      PIC 9V9(6).
            03 interest          PIC 9(6)V99.
+       01  loop-fields.
+           03 current-year      PIC 99 VALUE ZERO.
+           03 current-month     PIC 99 VALUE ZERO.
        01  output-fields.
-           03 balance-start-out PIC $ZZ,ZZ9.99.
-           03 balance-end-out   PIC $ZZ,ZZ9.99.
-           03 interest-out      PIC $ZZ,ZZ9.99.
+           03 balance-start-out PIC $ZZZ,ZZ9.99-.
+           03 balance-end-out   PIC $ZZZ,ZZ9.99-.
+           03 interest-out      PIC $ZZZ,ZZ9.99-.
+           03 extra-payment-out PIC $ZZZ,ZZ9.99.
+       01  original-loan-amount PIC S9(6)V99.
+       01  balance-start-for-year PIC S9(6)V99.
+       01  audit-log-status     PIC XX.
+       01  audit-description    PIC X(30).
+       01  log-date             PIC 9(8).
+       01  log-time             PIC 9(8).
 
        PROCEDURE DIVISION.
        Mortage.
            DISPLAY "MORTGAGE PAYMENT CALCULATOR"
-           PERFORM Get-input 
+           PERFORM Get-input
            DISPLAY "      START    INTEREST    END"
-           PERFORM Calculate-interest years TIMES 
+           OPEN OUTPUT schedule-file
+           IF years > ZERO
+              PERFORM Calculate-interest WITH TEST AFTER
+                       VARYING current-year FROM 1 BY 1
+                       UNTIL current-year = years
+                          OR balance-end NOT > ZERO
+           END-IF
+           CLOSE schedule-file
+           IF balance-end NOT > ZERO
+              DISPLAY "LOAN PAID OFF IN YEAR " current-year
+           END-IF
+           DISPLAY "Monthly schedule written to MORTSKED.DAT"
+           PERFORM Write-Audit-Log
            GOBACK .
 
        Get-input.
-           DISPLAY "Enter Balance at Start: " WITH NO ADVANCING 
-           ACCEPT balance-start 
-           DISPLAY "Enter Number of Years: " WITH NO ADVANCING 
-           ACCEPT years 
-           DISPLAY "Enter Monthly Repayment: " WITH NO ADVANCING 
-           ACCEPT repayment  
-           DISPLAY "Enter Monthly Interest Rate: " WITH NO ADVANCING 
-           ACCEPT interest-rate 
+           DISPLAY "Enter Balance at Start: " WITH NO ADVANCING
+           ACCEPT balance-start
+           MOVE balance-start TO original-loan-amount
+           DISPLAY "Enter Number of Years: " WITH NO ADVANCING
+           ACCEPT years
+           DISPLAY "Enter Monthly Repayment: " WITH NO ADVANCING
+           ACCEPT repayment
+           DISPLAY "Enter Monthly Interest Rate: " WITH NO ADVANCING
+           ACCEPT interest-rate
+           DISPLAY "Enter Extra Lump-Sum Payment (0 for none): "
+                   WITH NO ADVANCING
+           ACCEPT extra-payment
+           IF extra-payment > ZERO
+              DISPLAY "Enter Year Extra Payment Applies: "
+                      WITH NO ADVANCING
+              ACCEPT extra-payment-yr
+           END-IF
+           DISPLAY "Enter New Interest Rate (0 for none): "
+                   WITH NO ADVANCING
+           ACCEPT new-interest-rate
+           IF new-interest-rate > ZERO
+              DISPLAY "Enter Year New Rate Applies From: "
+                      WITH NO ADVANCING
+              ACCEPT rate-change-yr
+           END-IF
+           COMPUTE monthly-rate = interest-rate / 1200
            .
-       
+
        Calculate-interest.
-           COMPUTE interest = (balance-start * interest-rate ) / 100
-           COMPUTE balance-end = balance-start  + interest 
-                                   - (12 * repayment )
-           MOVE balance-start  TO balance-start-out 
+           MOVE balance-start TO balance-start-for-year
+           IF current-year = rate-change-yr AND new-interest-rate > ZERO
+              COMPUTE monthly-rate = new-interest-rate / 1200
+              DISPLAY "INTEREST RATE CHANGED TO " new-interest-rate
+                      "% FROM YEAR " current-year
+           END-IF
+           PERFORM Calculate-month WITH TEST AFTER
+                    VARYING current-month FROM 1 BY 1
+                    UNTIL current-month = 12
+                       OR balance-end NOT > ZERO
+           IF current-year = extra-payment-yr AND extra-payment > ZERO
+              SUBTRACT extra-payment FROM balance-end
+              MOVE extra-payment TO extra-payment-out
+              DISPLAY "EXTRA PAYMENT OF " extra-payment-out
+                      " APPLIED IN YEAR " current-year
+           END-IF
+           MOVE balance-start-for-year TO balance-start-out
            MOVE interest TO interest-out
-           MOVE balance-end TO balance-end-out 
+           MOVE balance-end TO balance-end-out
            DISPLAY balance-start-out " "
                    interest-out " "
                    balance-end-out
-           MOVE balance-end TO balance-start 
+           MOVE balance-end TO balance-start
+           .
+
+       Write-Audit-Log.
+           MOVE SPACES TO audit-description
+           STRING "LOAN " DELIMITED BY SIZE
+                  original-loan-amount DELIMITED BY SIZE
+             INTO audit-description
+           ACCEPT log-date FROM DATE YYYYMMDD
+           ACCEPT log-time FROM TIME
+           MOVE "MORTGAGE"       TO AL-PROGRAM-NAME
+           MOVE audit-description TO AL-DESCRIPTION
+           MOVE balance-end      TO AL-RESULT
+           MOVE log-date         TO AL-DATE
+           MOVE log-time         TO AL-TIME
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF audit-log-status = "35"
+              OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG-FILE
+           .
+
+       Calculate-month.
+           MOVE balance-start TO balance-open
+           COMPUTE interest ROUNDED = balance-open * monthly-rate
+           COMPUTE balance-end = balance-open + interest - repayment
+           MOVE current-year   TO sked-year
+           MOVE " / "          TO sked-sep-1
+           MOVE current-month  TO sked-month
+           MOVE "   "          TO sked-sep-2
+           MOVE balance-open   TO sked-open-out
+           MOVE "   "          TO sked-sep-3
+           MOVE interest       TO sked-interest-out
+           MOVE "   "          TO sked-sep-4
+           MOVE repayment      TO sked-repaid-out
+           MOVE "   "          TO sked-sep-5
+           MOVE balance-end    TO sked-close-out
+           WRITE schedule-record
+           MOVE balance-end TO balance-start
            .
