@@ -1,21 +1,62 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MOVE-AND-ADD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-TOTAL-FILE ASSIGN TO
+                  "data/CONTROLTOTAL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CONTROL-TOTAL-STATUS.
+
        DATA DIVISION.
-       WORKING-STORAGE SECTION. 
+       FILE SECTION.
+       FD  CONTROL-TOTAL-FILE.
+       COPY CTLTOTAL.
+
+       WORKING-STORAGE SECTION.
        01 NO-1 PIC 99.
        01 NO-2 PIC 99.
        01 NO-3 PIC 99.
+       01 CONTROL-TOTAL-STATUS PIC XX.
+       01 month-to-date        PIC 9(7)V99 VALUE ZERO.
+       01 month-to-date-out    PIC $$,$$$,$$9.99.
 
        PROCEDURE DIVISION.
        move-add.
-           DISPLAY "ENTER 1ST NO: " WITH NO ADVANCING 
-           ACCEPT NO-1 
+           PERFORM load-control-total
+
+           DISPLAY "ENTER 1ST NO: " WITH NO ADVANCING
+           ACCEPT NO-1
 
-           DISPLAY "ENTER 2ND NO: " WITH NO ADVANCING 
-           ACCEPT NO-2 
-           MOVE ZERO TO NO-3 
-           ADD NO-1 TO NO-3 
+           DISPLAY "ENTER 2ND NO: " WITH NO ADVANCING
+           ACCEPT NO-2
+           MOVE ZERO TO NO-3
+           ADD NO-1 TO NO-3
            ADD NO-2 TO NO-3
            DISPLAY SPACE
-           DISPLAY NO-3 
+           DISPLAY NO-3
+
+           ADD NO-3 TO month-to-date
+           MOVE month-to-date TO month-to-date-out
+           DISPLAY "MONTH-TO-DATE TOTAL: " month-to-date-out
+           PERFORM save-control-total
            STOP RUN.
+
+       load-control-total.
+           OPEN INPUT CONTROL-TOTAL-FILE
+           IF CONTROL-TOTAL-STATUS = "35"
+              MOVE ZERO TO month-to-date
+           ELSE
+              READ CONTROL-TOTAL-FILE
+              MOVE CT-TOTAL TO month-to-date
+              CLOSE CONTROL-TOTAL-FILE
+           END-IF
+           .
+
+       save-control-total.
+           MOVE month-to-date TO CT-TOTAL
+           OPEN OUTPUT CONTROL-TOTAL-FILE
+           WRITE CONTROL-TOTAL-RECORD
+           CLOSE CONTROL-TOTAL-FILE
+           .
