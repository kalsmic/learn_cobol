@@ -1,27 +1,114 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. MYPAYROLL.
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
-       77 WHO         PIC X(25).
-       77 WHERE       PIC X(20).
-       77 WHY         PIC X(30).
-       77 RATE        PIC 9(3).
-       77  HOURS      PIC 9(3).
-       77  GROSS-PAY  PIC 9(5).
-    
-       PROCEDURE DIVISION.
-           MOVE "Captain COBOL" TO WHO.
-           MOVE "SAN JOSE, CALIFORNIA" TO wHERE.
-           MOVE "LEARN TO BE A COBOL EXPERT" TO WHY.
-           MOVE 19 TO HOURS.
-           MOVE 23 TO RATE.
 
-           COMPUTE GROSS-PAY = HOURS * RATE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO
+                  "data/EMPLOYEEMASTER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PAYROLL-RUN-FILE ASSIGN TO "data/PAYROLLRUN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER-FILE.
+       COPY EMPMAST.
+
+       FD  PAYROLL-RUN-FILE.
+       COPY PAYRUN.
 
-           DISPLAY "NAME: " WHO.
-           DISPLAY "LOCATION: " WHERE.
+       WORKING-STORAGE SECTION.
+       77 WHY         PIC X(30) VALUE "LEARN TO BE A COBOL EXPERT".
+       COPY NETPAYFLD.
+       77  GROSS-PAY-OUT PIC $ZZZ,ZZ9.99.
+       77  HEAD-COUNT PIC 999 VALUE ZERO.
+       77  TOTAL-GROSS PIC 9(8)V99 VALUE ZERO.
+       77  TOTAL-GROSS-OUT PIC $$,$$$,$$9.99.
+       77  END-OF-FILE PIC X VALUE "N".
+           88 NO-MORE-EMPLOYEES VALUE "Y".
+       01  employee-master-table.
+           03 em-entry OCCURS 100 TIMES INDEXED BY em-idx.
+              05 tab-em-id        PIC 9(4).
+              05 tab-em-name      PIC X(20).
+              05 tab-em-rate      PIC 9(3)V99.
+       01  employee-count       PIC 999 VALUE ZERO.
+       01  employee-master-eof  PIC X VALUE "N".
+       01  employee-name        PIC X(20).
+       01  employee-rate        PIC 9(3)V99.
+       01  employee-found       PIC X.
+
+       PROCEDURE DIVISION.
+       MYPAYROLL.
            DISPLAY "REASON: " WHY.
-           DISPLAY "HOURLY RATE: " RATE.
-           DISPLAY "GROSS PAY: " GROSS-PAy.
-           DISPLAY  WHY " FROM " WHO. *> MY COMMENT
-           GOBACK.
\ No newline at end of file
+           PERFORM LOAD-EMPLOYEE-MASTER
+           OPEN INPUT PAYROLL-RUN-FILE
+           PERFORM READ-PAYROLL-RUN
+           PERFORM PROCESS-EMPLOYEE UNTIL NO-MORE-EMPLOYEES
+           CLOSE PAYROLL-RUN-FILE
+           MOVE TOTAL-GROSS TO TOTAL-GROSS-OUT
+           DISPLAY SPACE
+           DISPLAY "HEADCOUNT: " HEAD-COUNT
+           DISPLAY "TOTAL GROSS PAY: " TOTAL-GROSS-OUT
+           GOBACK.
+
+       LOAD-EMPLOYEE-MASTER.
+           OPEN INPUT EMPLOYEE-MASTER-FILE
+           PERFORM READ-EMPLOYEE-MASTER
+           PERFORM STORE-EMPLOYEE-MASTER UNTIL employee-master-eof
+                 = "Y"
+           CLOSE EMPLOYEE-MASTER-FILE
+           .
+
+       READ-EMPLOYEE-MASTER.
+           READ EMPLOYEE-MASTER-FILE
+               AT END MOVE "Y" TO employee-master-eof
+           END-READ
+           .
+
+       STORE-EMPLOYEE-MASTER.
+           ADD 1 TO employee-count
+           SET em-idx TO employee-count
+           MOVE EM-ID       TO tab-em-id(em-idx)
+           MOVE EM-NAME     TO tab-em-name(em-idx)
+           MOVE EM-PAY-RATE TO tab-em-rate(em-idx)
+           PERFORM READ-EMPLOYEE-MASTER
+           .
+
+       READ-PAYROLL-RUN.
+           READ PAYROLL-RUN-FILE
+               AT END SET NO-MORE-EMPLOYEES TO TRUE
+           END-READ
+           .
+
+       PROCESS-EMPLOYEE.
+           MOVE "N" TO employee-found
+           MOVE SPACE TO employee-name
+           MOVE ZERO TO employee-rate
+           PERFORM FIND-EMPLOYEE-MASTER
+                    VARYING em-idx FROM 1 BY 1
+                    UNTIL em-idx > employee-count
+                       OR employee-found = "Y"
+           COMPUTE GROSS-PAY = PR-HOURS-WORKED * employee-rate
+           MOVE GROSS-PAY TO GROSS-PAY-OUT
+           MOVE PR-TAX         TO TAX
+           MOVE PR-ANNUAL-PAY  TO ANNUAL-PAY
+           MOVE PR-NSSF        TO NSSF
+           ADD 1 TO HEAD-COUNT
+           ADD GROSS-PAY TO TOTAL-GROSS
+           DISPLAY PR-EMP-ID " " employee-name " " PR-DEPARTMENT
+                   " GROSS PAY: " GROSS-PAY-OUT
+           PERFORM Compute-Net-Pay
+           DISPLAY "Net pay is " NET-PAY
+           PERFORM READ-PAYROLL-RUN
+           .
+
+       FIND-EMPLOYEE-MASTER.
+           IF tab-em-id(em-idx) = PR-EMP-ID
+              MOVE tab-em-name(em-idx) TO employee-name
+              MOVE tab-em-rate(em-idx) TO employee-rate
+              MOVE "Y" TO employee-found
+           END-IF
+           .
+
+       COPY NETPAYCALC.
