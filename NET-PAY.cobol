@@ -1,33 +1,257 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. NET-PAY.
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
-       01 gross-pay             PIC 99V99 USAGE PACKED-DECIMAL.
-       01 tax                   PIC 99V99 USAGE PACKED-DECIMAL.
-       01 annual-pay       PIC 99V99 USAGE PACKED-DECIMAL.
-       01 nssf    PIC 99V99 USAGE PACKED-DECIMAL.
-       01 net-pay               PIC +999.99 USAGE DISPLAY.
-       
-       PROCEDURE DIVISION.
-           DISPLAY "Enter the Gross Pay : " WITH NO ADVANCING 
-           ACCEPT gross-pay 
-           DISPLAY "Enter the tax : " WITH NO ADVANCING 
-           ACCEPT tax 
-           DISPLAY "Enter Super Annuation : " WITH NO ADVANCING 
-           ACCEPT annual-pay 
-           DISPLAY "Enter National Insurance : " WITH NO ADVANCING 
-           ACCEPT nssf 
-
-           SUBTRACT tax, annual-pay , nssf FROM gross-pay 
-                    GIVING net-pay ROUNDED 
-              ON SIZE ERROR
-                    DISPLAY "Error in data sizes"
-              NOT ON SIZE ERROR
-                    DISPLAY "Net pay is " net-pay 
-                    
-           END-SUBTRACT
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT payslip-file ASSIGN TO "data/PAYSLIPS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT checkpoint-file ASSIGN TO "data/NETPAY.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS checkpoint-status.
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO
+                  "data/EMPLOYEEMASTER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "data/AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS audit-log-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  payslip-file.
+       COPY PAYSLIP.
+
+       FD  EMPLOYEE-MASTER-FILE.
+       COPY EMPMAST.
+
+       FD  AUDIT-LOG-FILE.
+       COPY AUDITLOG.
+
+       FD  checkpoint-file.
+       01  checkpoint-record.
+           03 ckpt-emp-id           PIC 9(4).
+           03 ckpt-count            PIC 9(5).
+           03 ckpt-total-gross      PIC 9(8)V99.
+           03 ckpt-total-deductions PIC 9(8)V99.
+           03 ckpt-total-net        PIC S9(8)V99 SIGN IS TRAILING
+                                                  SEPARATE.
+
+       WORKING-STORAGE SECTION.
+       COPY NETPAYFLD.
+       01  payslip-eof          PIC X VALUE "N".
+       01  checkpoint-status    PIC XX.
+       01  checkpoint-interval  PIC 99 VALUE 2.
+       01  checkpoint-batch     PIC 99 VALUE ZERO.
+       01  resume-emp-id        PIC 9(4) VALUE ZERO.
+       01  control-totals.
+           03 total-gross       PIC 9(8)V99 VALUE ZERO.
+           03 total-deductions  PIC 9(8)V99 VALUE ZERO.
+           03 total-net         PIC S9(8)V99 VALUE ZERO.
+           03 payslip-count     PIC 9(5) VALUE ZERO.
+       01  deductions           PIC 9(6)V99.
+       01  net-pay-amt          PIC S9(6)V99.
+       01  employee-master-table.
+           03 em-entry OCCURS 100 TIMES INDEXED BY em-idx.
+              05 tab-em-id       PIC 9(4).
+              05 tab-em-name     PIC X(20).
+       01  employee-count       PIC 999 VALUE ZERO.
+       01  employee-master-eof  PIC X VALUE "N".
+       01  employee-name        PIC X(20).
+       01  employee-found       PIC X.
+       01  control-totals-out.
+           03 total-gross-out       PIC $$,$$$,$$9.99.
+           03 total-deductions-out  PIC $$,$$$,$$9.99.
+           03 total-net-out         PIC +$,$$$,$$9.99.
+       01  audit-log-status     PIC XX.
+       01  audit-description    PIC X(30).
+       01  log-date             PIC 9(8).
+       01  log-time             PIC 9(8).
+       01  mode-flag            PIC X.
+
+       PROCEDURE DIVISION.
+       Net-Pay-Calc.
+           DISPLAY "NET PAY PROGRAM"
+           DISPLAY "Interactive or Batch mode? (I/B): "
+                   WITH NO ADVANCING
+           ACCEPT mode-flag
+           IF mode-flag = "B" OR mode-flag = "b"
+              PERFORM Net-Pay-Batch
+           ELSE
+              PERFORM Net-Pay-Interactive
+           END-IF
            GOBACK.
 
+      * the original single-payslip prompt-and-display path, kept
+      * alongside the batch run for a one-off pay calculation
+       Net-Pay-Interactive.
+           DISPLAY "Enter the Gross Pay : " WITH NO ADVANCING
+           ACCEPT gross-pay
+           DISPLAY "Enter the tax : " WITH NO ADVANCING
+           ACCEPT tax
+           DISPLAY "Enter Super Annuation : " WITH NO ADVANCING
+           ACCEPT annual-pay
+           DISPLAY "Enter National Insurance : " WITH NO ADVANCING
+           ACCEPT nssf
+           PERFORM Compute-Net-Pay
+           DISPLAY "Net pay is " net-pay
+      * no employee id exists for an ad hoc interactive calculation -
+      * zero it explicitly rather than let Write-Audit-Log's STRING
+      * pick up whatever ps-emp-id last held (or its uninitialized
+      * FILE SECTION content, on a run that never opened payslip-file)
+           MOVE ZERO TO ps-emp-id
+           MOVE net-pay TO net-pay-amt
+           PERFORM Write-Audit-Log
+           .
+
+       Net-Pay-Batch.
+           DISPLAY "NET PAY BATCH RUN"
+           PERFORM Load-Employee-Master
+           PERFORM Load-Checkpoint
+           OPEN INPUT payslip-file
+           PERFORM Read-Payslip
+           IF resume-emp-id NOT = ZERO
+              DISPLAY "RESUMING AFTER EMPLOYEE " resume-emp-id
+              PERFORM Skip-To-Resume-Point
+           END-IF
+           PERFORM Process-Payslip UNTIL payslip-eof = "Y"
+           CLOSE payslip-file
+           PERFORM Clear-Checkpoint
+           PERFORM Display-Control-Totals
+           .
+
+       Load-Employee-Master.
+           OPEN INPUT EMPLOYEE-MASTER-FILE
+           PERFORM Read-Employee-Master
+           PERFORM Store-Employee-Master UNTIL employee-master-eof
+                 = "Y"
+           CLOSE EMPLOYEE-MASTER-FILE
+           .
+
+       Read-Employee-Master.
+           READ EMPLOYEE-MASTER-FILE
+              AT END MOVE "Y" TO employee-master-eof
+           END-READ
+           .
+
+       Store-Employee-Master.
+           ADD 1 TO employee-count
+           SET em-idx TO employee-count
+           MOVE EM-ID   TO tab-em-id(em-idx)
+           MOVE EM-NAME TO tab-em-name(em-idx)
+           PERFORM Read-Employee-Master
+           .
+
+       Load-Checkpoint.
+           OPEN INPUT checkpoint-file
+           IF checkpoint-status = "00"
+              READ checkpoint-file
+                 AT END CONTINUE
+                 NOT AT END
+                    MOVE ckpt-emp-id           TO resume-emp-id
+                    MOVE ckpt-count            TO payslip-count
+                    MOVE ckpt-total-gross      TO total-gross
+                    MOVE ckpt-total-deductions TO total-deductions
+                    MOVE ckpt-total-net        TO total-net
+              END-READ
+              CLOSE checkpoint-file
+           END-IF
+           .
+
+       Skip-To-Resume-Point.
+           PERFORM Read-Payslip
+              UNTIL payslip-eof = "Y" OR ps-emp-id = resume-emp-id
+           IF payslip-eof NOT = "Y"
+              PERFORM Read-Payslip
+           END-IF
+           .
+
+       Read-Payslip.
+           READ payslip-file
+              AT END MOVE "Y" TO payslip-eof
+           END-READ
+           .
+
+       Process-Payslip.
+           MOVE ps-gross-pay    TO gross-pay
+           MOVE ps-tax          TO tax
+           MOVE ps-annual-pay   TO annual-pay
+           MOVE ps-nssf         TO nssf
+           PERFORM Compute-Net-Pay
+           COMPUTE deductions = tax + annual-pay + nssf
+           COMPUTE net-pay-amt = gross-pay - deductions
+           ADD 1 TO payslip-count
+           ADD gross-pay   TO total-gross
+           ADD deductions  TO total-deductions
+           ADD net-pay-amt TO total-net
+           MOVE "N" TO employee-found
+           MOVE ps-name TO employee-name
+           PERFORM Find-Employee-Master
+                    VARYING em-idx FROM 1 BY 1
+                    UNTIL em-idx > employee-count
+                       OR employee-found = "Y"
+           DISPLAY ps-emp-id " " employee-name " Net pay is "
+                   net-pay
+           PERFORM Write-Audit-Log
+           ADD 1 TO checkpoint-batch
+           IF checkpoint-batch = checkpoint-interval
+              PERFORM Write-Checkpoint
+              MOVE ZERO TO checkpoint-batch
+           END-IF
+           PERFORM Read-Payslip
+           .
+
+       Find-Employee-Master.
+           IF tab-em-id(em-idx) = ps-emp-id
+              MOVE tab-em-name(em-idx) TO employee-name
+              MOVE "Y" TO employee-found
+           END-IF
+           .
+
+       Write-Checkpoint.
+           MOVE ps-emp-id        TO ckpt-emp-id
+           MOVE payslip-count    TO ckpt-count
+           MOVE total-gross      TO ckpt-total-gross
+           MOVE total-deductions TO ckpt-total-deductions
+           MOVE total-net        TO ckpt-total-net
+           OPEN OUTPUT checkpoint-file
+           WRITE checkpoint-record
+           CLOSE checkpoint-file
+           .
+
+       Clear-Checkpoint.
+           OPEN OUTPUT checkpoint-file
+           CLOSE checkpoint-file
+           .
+
+       Write-Audit-Log.
+           MOVE SPACES TO audit-description
+           STRING "EMPLOYEE " DELIMITED BY SIZE
+                  ps-emp-id   DELIMITED BY SIZE
+             INTO audit-description
+           ACCEPT log-date FROM DATE YYYYMMDD
+           ACCEPT log-time FROM TIME
+           MOVE "NET-PAY"        TO AL-PROGRAM-NAME
+           MOVE audit-description TO AL-DESCRIPTION
+           MOVE net-pay-amt      TO AL-RESULT
+           MOVE log-date         TO AL-DATE
+           MOVE log-time         TO AL-TIME
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF audit-log-status = "35"
+              OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG-FILE
+           .
 
+       Display-Control-Totals.
+           MOVE total-gross      TO total-gross-out
+           MOVE total-deductions TO total-deductions-out
+           MOVE total-net        TO total-net-out
+           DISPLAY SPACE
+           DISPLAY "PAYSLIPS PROCESSED: " payslip-count
+           DISPLAY "TOTAL GROSS      : " total-gross-out
+           DISPLAY "TOTAL DEDUCTIONS : " total-deductions-out
+           DISPLAY "TOTAL NET        : " total-net-out
+           .
 
+       COPY NETPAYCALC.
