@@ -1,25 +1,44 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. NUMBERS-DISPLAY.
 
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
        01  high-number    PIC 99.
-       01  number-count   PIC 99.
+       01  number-count   PIC S99.
        01  number-out     PIC Z9.
+       01  direction-flag PIC X VALUE "U".
+           88  count-up   VALUE "U" "u".
+           88  count-down VALUE "D" "d".
+       01  step-size      PIC 99.
+       01  neg-step-size  PIC S99.
 
        PROCEDURE DIVISION.
        BEGIN.
-           DISPLAY "Enter High Numbers: " 
-           WITH NO ADVANCING 
-           ACCEPT high-number 
-           PERFORM VARYING number-count  FROM 1 BY 1
+           DISPLAY "Enter High Numbers: "
+           WITH NO ADVANCING
+           ACCEPT high-number
+           DISPLAY "Count Up or Down (U/D): " WITH NO ADVANCING
+           ACCEPT direction-flag
+           DISPLAY "Enter Step Size: " WITH NO ADVANCING
+           ACCEPT step-size
+           IF count-down
+              COMPUTE neg-step-size = 0 - step-size
+              PERFORM VARYING number-count FROM high-number
+                       BY neg-step-size
+                       UNTIL number-count < 1
+                 MOVE number-count TO number-out
+                 DISPLAY number-out
+              END-PERFORM
+           ELSE
       *    This is the default  if TEST BEFORE is not specified
       *     PERFORM WITH TEST BEFORE VARYING number-count  FROM 1 BY 1
       *    You can think of it as a while loop
       *    This TEST AFTER version is an equivalent ofA a Do While loop
       *     PERFORM WITH TEST AFTER VARYING number-count  FROM 1 BY 1
-                    UNTIL number-count = high-number 
-              MOVE number-count TO number-out 
-              DISPLAY number-out 
-           END-PERFORM
+              PERFORM VARYING number-count  FROM 1 BY step-size
+                    UNTIL number-count > high-number
+                 MOVE number-count TO number-out
+                 DISPLAY number-out
+              END-PERFORM
+           END-IF
            STOP RUN.
