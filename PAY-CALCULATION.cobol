@@ -1,27 +1,139 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. PAY-CALCULATION.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT timesheet-file ASSIGN TO "data/TIMESHEET.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO
+                  "data/EMPLOYEEMASTER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  timesheet-file.
+       COPY TIMECARD.
+
+       FD  EMPLOYEE-MASTER-FILE.
+       COPY EMPMAST.
+
        WORKING-STORAGE SECTION.
        01  hours-worked  PIC 99V99.
        01  rate-of-pay   PIC 99V99.
        01  pay           PIC $ZZZ9.99.
-       01  std-hours     PIC 99V99 VALUE 37.5.
+       01  job-grade     PIC 9.
+           88 VALID-JOB-GRADE VALUE 1 2 3.
+       01  std-hours     PIC 99V99.
+       01  ot-multiplier PIC 9V99.
+       01  ot-table.
+           03 ot-entry OCCURS 3 TIMES.
+              05 ot-mult          PIC 9V99.
+       01  employee-master-table.
+           03 em-entry OCCURS 100 TIMES INDEXED BY em-idx.
+              05 tab-em-id           PIC 9(4).
+              05 tab-em-rate         PIC 9(3)V99.
+              05 tab-em-std-hours    PIC 99V99.
+              05 tab-em-grade        PIC 9.
+       01  employee-count       PIC 999 VALUE ZERO.
+       01  employee-master-eof  PIC X VALUE "N".
+       01  employee-id          PIC 9(4).
+       01  employee-found       PIC X.
+       COPY TIMEWS.
 
        PROCEDURE DIVISION.
        calculate-pay.
            DISPLAY " PAYMENT CALCULATOR PROGRAM"
-           DISPLAY "Type in Hours Worked : " WITH NO ADVANCING
-           ACCEPT hours-worked
-           DISPLAY "Type in Rate of Pay : " WITH NO ADVANCING
-           ACCEPT rate-of-pay
+           PERFORM Populate-Ot-Table
+           PERFORM Load-Employee-Master
+           PERFORM Sum-Timesheet
+           DISPLAY "Hours Worked (from timesheet): " hours-worked
+           DISPLAY "Type in Employee ID : " WITH NO ADVANCING
+           ACCEPT employee-id
+           MOVE "N" TO employee-found
+           PERFORM Find-Employee-Master
+                    VARYING em-idx FROM 1 BY 1
+                    UNTIL em-idx > employee-count
+                       OR employee-found = "Y"
+           IF employee-found = "Y"
+      * job grade comes from the same employee-master row std-hours
+      * did, so the overtime multiplier always matches the standard
+      * hours it is applied on top of
+              DISPLAY "Job Grade (from employee master): " job-grade
+           ELSE
+              DISPLAY "UNKNOWN EMPLOYEE ID - USING ZERO RATE/HOURS"
+              PERFORM Get-Job-Grade
+           END-IF
+           MOVE ot-mult(job-grade) TO ot-multiplier
 
            IF hours-worked > std-hours
               COMPUTE pay ROUNDED = std-hours * rate-of-pay +
-                  ( 1.5 * rate-of-pay * (hours-worked - std-hours) )
-           ELSE 
+                  ( ot-multiplier * rate-of-pay
+                        * (hours-worked - std-hours) )
+           ELSE
               COMPUTE pay ROUNDED = hours-worked * rate-of-pay
            END-IF
-           
+
            DISPLAY "PAY = " pay
 
            STOP RUN.
+
+      * re-prompt rather than let a mistyped grade fall through as a
+      * subscript into ot-mult, which only has entries for 1 through 3
+       Get-Job-Grade.
+           PERFORM Prompt-Job-Grade WITH TEST AFTER
+                    UNTIL VALID-JOB-GRADE
+           .
+
+       Prompt-Job-Grade.
+           DISPLAY "Type in Job Grade (1=Part-Time 2=Standard "
+                   "3=Full-Time): " WITH NO ADVANCING
+           ACCEPT job-grade
+           IF NOT VALID-JOB-GRADE
+              DISPLAY "INVALID JOB GRADE - ENTER 1, 2 OR 3"
+           END-IF
+           .
+
+       Populate-Ot-Table.
+           MOVE 1.50  TO ot-mult(1)
+           MOVE 1.50  TO ot-mult(2)
+           MOVE 2.00  TO ot-mult(3)
+           .
+
+       Load-Employee-Master.
+           OPEN INPUT EMPLOYEE-MASTER-FILE
+           PERFORM Read-Employee-Master
+           PERFORM Store-Employee-Master UNTIL employee-master-eof
+                 = "Y"
+           CLOSE EMPLOYEE-MASTER-FILE
+           .
+
+       Read-Employee-Master.
+           READ EMPLOYEE-MASTER-FILE
+              AT END MOVE "Y" TO employee-master-eof
+           END-READ
+           .
+
+       Store-Employee-Master.
+           ADD 1 TO employee-count
+           SET em-idx TO employee-count
+           MOVE EM-ID             TO tab-em-id(em-idx)
+           MOVE EM-PAY-RATE       TO tab-em-rate(em-idx)
+           MOVE EM-STANDARD-HOURS TO tab-em-std-hours(em-idx)
+           MOVE EM-JOB-GRADE      TO tab-em-grade(em-idx)
+           PERFORM Read-Employee-Master
+           .
+
+       Find-Employee-Master.
+           MOVE ZERO TO rate-of-pay
+           MOVE ZERO TO std-hours
+           MOVE ZERO TO job-grade
+           IF tab-em-id(em-idx) = employee-id
+              MOVE tab-em-rate(em-idx)      TO rate-of-pay
+              MOVE tab-em-std-hours(em-idx) TO std-hours
+              MOVE tab-em-grade(em-idx)     TO job-grade
+              MOVE "Y" TO employee-found
+           END-IF
+           .
+
+       COPY SUMTIME.
