@@ -1,33 +1,143 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. PROCESS-MARKS.
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRADE-BAND-FILE ASSIGN TO "data/GRADEBANDS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STUDENT-GRADE-REPORT ASSIGN TO
+                  "data/GRADEREPORT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GRADE-BAND-FILE.
+       COPY GRADEBND.
+
+       FD  STUDENT-GRADE-REPORT.
+       COPY GRADERPT.
+
+       WORKING-STORAGE SECTION.
        01  student-name     PIC X(20).
-       01  math-marks       PIC 999 PACKED-DECIMAL.
-       01  english-marks    PIC 999 PACKED-DECIMAL.
+       01  subject-count    PIC 99.
+           88 valid-subject-count VALUE 1 THRU 10.
+       01  subject-table.
+           03 subject-entry OCCURS 10 TIMES INDEXED BY subj-idx.
+              05 subject-marks         PIC 999 PACKED-DECIMAL.
+              05 subject-credit-hours  PIC 9 PACKED-DECIMAL.
+       01  weighted-total   PIC 9(5)V9.
+       01  total-credit-hours PIC 99.
+       01  average-marks    PIC 999V9.
+       01  assigned-class   PIC X(20).
+       01  grade-band-table.
+           03 grade-band    OCCURS 10 TIMES INDEXED BY band-idx.
+              05 tab-band-floor  PIC 999V9.
+              05 tab-band-label  PIC X(20).
+       01  band-count       PIC 99 VALUE ZERO.
+       01  grade-band-eof   PIC X VALUE "N".
+       01  more-students    PIC X VALUE "Y".
 
        PROCEDURE DIVISION.
        BEGIN.
+           PERFORM load-grade-bands
+           OPEN OUTPUT student-grade-report
+           PERFORM process-one-student WITH TEST AFTER
+              UNTIL more-students NOT = "Y" AND more-students NOT = "y"
+           CLOSE student-grade-report
+           GOBACK .
+
+       load-grade-bands.
+           OPEN INPUT grade-band-file
+           PERFORM read-grade-band
+           PERFORM store-grade-band UNTIL grade-band-eof = "Y"
+           CLOSE grade-band-file
+           .
+
+       read-grade-band.
+           READ grade-band-file
+              AT END MOVE "Y" TO grade-band-eof
+           END-READ
+           .
+
+       store-grade-band.
+           ADD 1 TO band-count
+           SET band-idx TO band-count
+           MOVE GB-FLOOR TO tab-band-floor(band-idx)
+           MOVE GB-LABEL TO tab-band-label(band-idx)
+           PERFORM read-grade-band
+           .
+
+       process-one-student.
            PERFORM recieve-marks
            PERFORM calculate-grade
-           GOBACK .
+           PERFORM write-grade-record
+           DISPLAY "Another student? (Y/N): " WITH NO ADVANCING
+           ACCEPT more-students
+           .
 
-      
        recieve-marks.
            DISPLAY "Enter student details"
-           DISPLAY "Student Name: " WITH NO ADVANCING 
-           ACCEPT student-name 
-           DISPLAY "English Marks: " WITH NO ADVANCING 
-           ACCEPT english-marks 
-           DISPLAY "Math Marks: " WITH NO ADVANCING 
-           ACCEPT math-marks.
-       
+           DISPLAY "Student Name: " WITH NO ADVANCING
+           ACCEPT student-name
+           PERFORM get-subject-count
+           PERFORM input-one-subject VARYING subj-idx FROM 1 BY 1
+              UNTIL subj-idx > subject-count
+           .
+
+      * re-prompt rather than let a count of 0 or over the
+      * subject-table's 10 slots drive the input/accumulate loops
+      * out of bounds
+       get-subject-count.
+           PERFORM WITH TEST AFTER UNTIL valid-subject-count
+              DISPLAY "Number of subjects: " WITH NO ADVANCING
+              ACCEPT subject-count
+              IF NOT valid-subject-count
+                 DISPLAY "ENTER A NUMBER FROM 1 TO 10"
+              END-IF
+           END-PERFORM
+           .
+
+       input-one-subject.
+           DISPLAY "Subject " subj-idx " Marks: " WITH NO ADVANCING
+           ACCEPT subject-marks(subj-idx)
+           DISPLAY "Subject " subj-idx " Credit Hours: "
+              WITH NO ADVANCING
+           ACCEPT subject-credit-hours(subj-idx)
+           .
+
        calculate-grade.
+           MOVE ZERO TO weighted-total
+           MOVE ZERO TO total-credit-hours
+           PERFORM accumulate-one-subject VARYING subj-idx FROM 1 BY 1
+              UNTIL subj-idx > subject-count
+           COMPUTE average-marks ROUNDED =
+                 weighted-total / total-credit-hours
+           IF average-marks < tab-band-floor(1)
+              MOVE "Fail" TO assigned-class
+           ELSE
+              PERFORM find-band VARYING band-idx FROM 1 BY 1
+                 UNTIL band-idx > band-count
+           END-IF
+           DISPLAY assigned-class
+           .
+
+       accumulate-one-subject.
+           COMPUTE weighted-total = weighted-total +
+                 subject-marks(subj-idx) *
+                 subject-credit-hours(subj-idx)
+           ADD subject-credit-hours(subj-idx) TO total-credit-hours
+           .
+
+       find-band.
+           IF average-marks >= tab-band-floor(band-idx)
+              MOVE tab-band-label(band-idx) TO assigned-class
+           END-IF
+           .
 
-           EVALUATE (english-marks + math-marks) /2
-              WHEN 40 THRU 49.9 DISPLAY "Third Class"
-              WHEN 50 THRU 59.9 DISPLAY "Lower Class"
-              WHEN 60 THRU 69.9 DISPLAY "Upper Class"
-              WHEN 70 THRU 100  DISPLAY "First Class"
-              WHEN OTHER        DISPLAY "Prog or Data Error!"
-           END-EVALUATE.
+       write-grade-record.
+           MOVE student-name  TO SGR-STUDENT-NAME
+           MOVE average-marks TO SGR-AVERAGE
+           MOVE assigned-class TO SGR-CLASS
+           WRITE STUDENT-GRADE-RECORD
+           .
