@@ -1,32 +1,89 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. RETIREMENT-AGE.
 
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
-       01  gender      PIC X.
-           88  male    VALUE "m".
-           88  female  VALUE "f".
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO
+                  "data/EMPLOYEEMASTER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
-           
-       01  age         PIC 99 PACKED-DECIMAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER-FILE.
+       COPY EMPMAST.
+
+       WORKING-STORAGE SECTION.
+       01  date-today.
+           03 date-in-yyyy PIC 9999 PACKED-DECIMAL.
+           03 date-in-mm   PIC 99 PACKED-DECIMAL.
+           03 date-in-dd   PIC 99 PACKED-DECIMAL.
+       01  current-year       PIC 9999.
+       01  retirement-threshold PIC 99.
+       01  years-to-retirement  PIC 99.
+       01  retirement-year      PIC 9999.
+       01  retirement-date-out.
+           03 rd-mm  PIC 99/.
+           03 rd-dd  PIC 99/.
+           03 rd-yyyy PIC 9999.
+       01  roster-eof           PIC X VALUE "N".
+       01  birth-year            PIC 9999.
+       01  birth-mm              PIC 99.
+       01  birth-dd              PIC 99.
+       01  computed-age          PIC 99.
 
        PROCEDURE DIVISION.
        BEGIN.
            DISPLAY "RETIREMENT AGE PROGRAM"
-           PERFORM get-input
-           PERFORM process-retirement
+           PERFORM get-current-date
+           OPEN INPUT EMPLOYEE-MASTER-FILE
+           PERFORM read-employee
+           PERFORM process-retirement UNTIL roster-eof = "Y"
+           CLOSE EMPLOYEE-MASTER-FILE
            GOBACK .
 
-       get-input.
-           DISPLAY "Enter your gender: m for Male and f for Female : "
-           WITH NO ADVANCING 
-           ACCEPT gender 
-           DISPLAY "Enter your age 1 to 120:  " WITH NO ADVANCING 
-           ACCEPT age.
-       
+       get-current-date.
+           ACCEPT date-today FROM DATE YYYYMMDD
+           MOVE date-in-yyyy TO current-year
+           .
+
+       read-employee.
+           READ EMPLOYEE-MASTER-FILE
+              AT END MOVE "Y" TO roster-eof
+           END-READ
+           .
+
        process-retirement.
-           IF female AND age >= 60 OR male AND age >= 65
-              DISPLAY "RETIREMENT AGE"
+           IF EM-FEMALE
+              MOVE 60 TO retirement-threshold
+           ELSE
+              MOVE 65 TO retirement-threshold
+           END-IF
+
+           MOVE EM-DATE-OF-BIRTH(1:4) TO birth-year
+           MOVE EM-DATE-OF-BIRTH(5:2) TO birth-mm
+           MOVE EM-DATE-OF-BIRTH(7:2) TO birth-dd
+           COMPUTE computed-age = current-year - birth-year
+           IF date-in-mm < birth-mm
+              SUBTRACT 1 FROM computed-age
+           ELSE
+              IF date-in-mm = birth-mm AND date-in-dd < birth-dd
+                 SUBTRACT 1 FROM computed-age
+              END-IF
+           END-IF
+
+           IF computed-age >= retirement-threshold
+              DISPLAY EM-NAME ": RETIREMENT AGE"
            ELSE
-              DISPLAY "NOT RETIREMENT AGE"
-           END-IF.
+              COMPUTE years-to-retirement =
+                    retirement-threshold - computed-age
+              COMPUTE retirement-year =
+                    current-year + years-to-retirement
+              MOVE date-in-mm      TO rd-mm
+              MOVE date-in-dd      TO rd-dd
+              MOVE retirement-year TO rd-yyyy
+              DISPLAY EM-NAME ": NOT RETIREMENT AGE - PROJECTED "
+                      "RETIREMENT DATE: " retirement-date-out
+           END-IF
+           PERFORM read-employee
+           .
