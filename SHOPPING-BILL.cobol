@@ -1,21 +1,129 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. SHOPPING_BILL.
 
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT shopping-item-file ASSIGN TO
+                  "data/SHOPPINGITEMS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT JOB-STEP-FILE ASSIGN TO "data/JOBSTEP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  shopping-item-file.
+       COPY SHOPITEM.
+
+       FD  JOB-STEP-FILE.
+       COPY JOBSTEP.
+
+       WORKING-STORAGE SECTION.
+       01  item-desc      PIC X(20).
        01  item-cost      PIC 99V99.
-       01  total-bill     PIC 9(4)V99.
+       01  item-cost-out  PIC $$9.99.
+       01  item-table.
+           03 item-entry OCCURS 50 TIMES
+                    INDEXED BY item-idx.
+              05 tab-item-desc  PIC X(20).
+              05 tab-item-cost  PIC 99V99.
+       01  item-count     PIC 99 VALUE ZERO.
+       01  vat-rate       PIC 9V999 VALUE 0.08.
+       01  total-bill     PIC 9(4)V99 VALUE ZERO.
+       01  vat-amount     PIC 9(4)V99.
        01  total-bill-out PIC $$,$$9.99.
+       01  mode-flag      PIC X.
+       01  shopping-item-eof PIC X VALUE "N".
+
+       LINKAGE SECTION.
+       01  LK-CALLED-IN-BATCH PIC X.
 
        PROCEDURE DIVISION.
        Shopping-bill.
-           MOVE ZERO TO total-bill
-           DISPLAY "Enter Cost of Items (zero to end"
+           DISPLAY "SHOPPING BILL PROGRAM"
+           DISPLAY "Interactive or Batch mode? (I/B): "
+                   WITH NO ADVANCING
+           ACCEPT mode-flag
+           IF mode-flag = "B" OR mode-flag = "b"
+              PERFORM batch-shopping-bill
+           ELSE
+              PERFORM interactive-shopping-bill
+           END-IF
+           GOBACK.
+
+      * called by EOD-DRIVER to run the batch step without prompting
+      * the console, since a batch driver may have no operator at all
+       Shopping-Bill-Batch-Entry.
+           ENTRY "SHOPPING-BILL-BATCH" USING LK-CALLED-IN-BATCH
+           PERFORM batch-shopping-bill
+           GOBACK.
+
+       interactive-shopping-bill.
+           PERFORM Read-Item
+           PERFORM Add-Item UNTIL item-cost = ZERO
+           PERFORM Print-Receipt
+           .
+
+       batch-shopping-bill.
+           OPEN INPUT shopping-item-file
+           PERFORM read-shopping-item
+           PERFORM store-shopping-item UNTIL shopping-item-eof = "Y"
+           CLOSE shopping-item-file
+           PERFORM Print-Receipt
+           MOVE "SHOPPING-BILL" TO JS-STEP-NAME
+           MOVE item-count      TO JS-RECORD-COUNT
+           MOVE "Y"             TO JS-SUCCESS-FLAG
+           PERFORM write-job-step
+           .
+
+       read-shopping-item.
+           READ shopping-item-file
+              AT END MOVE "Y" TO shopping-item-eof
+           END-READ
+           .
+
+       store-shopping-item.
+           ADD 1 TO item-count
+           MOVE si-desc TO tab-item-desc(item-count)
+           MOVE si-cost TO tab-item-cost(item-count)
+           ADD si-cost TO total-bill
+           PERFORM read-shopping-item
+           .
+
+       write-job-step.
+           OPEN OUTPUT JOB-STEP-FILE
+           WRITE JOB-STEP-RECORD
+           CLOSE JOB-STEP-FILE
+           .
+
+       Read-Item.
+           DISPLAY "Enter Cost of Item (zero to end): "
+              WITH NO ADVANCING
            ACCEPT item-cost
-           PERFORM UNTIL item-cost  = ZERO
-              ADD item-cost TO total-bill ROUNDED
-              ACCEPT item-cost
-           END-PERFORM
-           MOVE total-bill TO total-bill-out
-           DISPLAY "Total Bill is " total-bill-out 
-           STOP RUN.
+           IF item-cost NOT = ZERO
+              DISPLAY "Enter Item Description: " WITH NO ADVANCING
+              ACCEPT item-desc
+           END-IF
+           .
+
+       Add-Item.
+           ADD 1 TO item-count
+           MOVE item-desc TO tab-item-desc(item-count)
+           MOVE item-cost TO tab-item-cost(item-count)
+           ADD item-cost TO total-bill
+           PERFORM Read-Item
+           .
+
+       Print-Receipt.
+           DISPLAY "----- RECEIPT -----"
+           PERFORM Print-Item-Line VARYING item-idx FROM 1 BY 1
+                    UNTIL item-idx > item-count
+           COMPUTE vat-amount ROUNDED = total-bill * vat-rate
+           ADD vat-amount, total-bill GIVING total-bill-out ROUNDED
+           DISPLAY "Total Bill is " total-bill-out
+           .
+
+       Print-Item-Line.
+           MOVE tab-item-cost(item-idx) TO item-cost-out
+           DISPLAY tab-item-desc(item-idx) " " item-cost-out
+           .
