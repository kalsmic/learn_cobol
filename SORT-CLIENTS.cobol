@@ -1,80 +1,191 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. SORT-CLIENTS.
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
-       01  CLIENTS.
-           03 CLIENT OCCURS 100 TIMES.
-              05 CLIENT-NAME          PIC X(10).
-              05 ACCOUNT-N0           PIC 9(4).
-       01  NO-CLIENTS                 PIC 99.
-       01  CLIENT-NO                  PIC 99.
-       01  LAST-INDEX                 PIC 99.
-       01  INDEX-NO                   PIC 99.
-       01  TEMPORARY-CLIENT           PIC X(14).
 
-       PROCEDURE DIVISION.
-       BEGIN. 
-           PERFORM POPULATE-DATA  
-           PERFORM SORT-CLIENTS WITH TEST AFTER 
-                    VARYING CLIENT-NO FROM 1 BY 1
-                    UNTIL CLIENT-NO = NO-CLIENTS            
-           PERFORM DISPLAY-ACCOUNT-DETAILS 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENT-FILE ASSIGN TO "data/CLIENTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORTED-CLIENT-FILE ASSIGN TO "data/CLIENTS.SRT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWK1".
+           SELECT CHECKPOINT-FILE ASSIGN TO "data/SORTCLIENTS.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-STATUS.
 
-           GOBACK .
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENT-FILE.
+       COPY CLIENTM.
 
-       POPULATE-DATA.
-           MOVE 4 TO NO-CLIENTS 
+       FD  SORTED-CLIENT-FILE.
+       COPY CLIENTM.
 
-           MOVE 0621 TO ACCOUNT-N0(1)
-           MOVE "SMITH" TO CLIENT-NAME(1)
+       SD  SORT-WORK-FILE.
+       COPY CLIENTM.
 
-           MOVE 2197 TO ACCOUNT-N0(2)
-           MOVE "GREEN" TO CLIENT-NAME(2)
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           03 CKPT-LAST-ACCOUNT-NO    PIC 9(4).
 
-           MOVE 3527 TO ACCOUNT-N0(3)
-           MOVE "WILLIAMS" TO CLIENT-NAME(3)
+       WORKING-STORAGE SECTION.
+       01  CLIENT-EOF                 PIC X VALUE "N".
+       01  ADD-MORE-CLIENTS           PIC X VALUE "N".
+       01  DUPLICATE-FOUND            PIC X VALUE "N".
+       01  NEW-CLIENT-DETAILS.
+           03 NEW-CLIENT-NAME         PIC X(10).
+           03 NEW-ACCOUNT-N0          PIC 9(4).
+       01  CHECKPOINT-STATUS          PIC XX.
+       01  RESUME-ACCOUNT-NO          PIC 9(4) VALUE ZERO.
+       01  CLIENTS-SINCE-CHECKPOINT   PIC 99 VALUE ZERO.
+       01  CHECKPOINT-INTERVAL        PIC 99 VALUE 2.
 
-           MOVE 4378 TO ACCOUNT-N0(4)
-           MOVE "JONES" TO CLIENT-NAME(4)
-           .
-       END-POPULATE-DATA.
+       PROCEDURE DIVISION.
+       BEGIN.
+           DISPLAY "Add new clients before sorting? (Y/N): "
+                   WITH NO ADVANCING
+           ACCEPT ADD-MORE-CLIENTS
+           IF ADD-MORE-CLIENTS = "Y" OR ADD-MORE-CLIENTS = "y"
+              PERFORM RECEIVE-CLIENT-DETAILS
+           END-IF
+
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY ACCOUNT-N0 OF SORT-WORK-FILE
+               USING CLIENT-FILE
+               GIVING SORTED-CLIENT-FILE
+
+           PERFORM DISPLAY-ACCOUNT-DETAILS
+
+           GOBACK.
 
        RECEIVE-CLIENT-DETAILS.
-           DISPLAY "ENTER NO OF CLIENTS: " WITH NO ADVANCING 
-           ACCEPT NO-CLIENTS 
-
-           PERFORM WITH TEST AFTER 
-                    VARYING CLIENT-NO FROM 1 BY 1
-                    UNTIL CLIENT-NO  = NO-CLIENTS 
-               DISPLAY CLIENT-NO ": NAME: " WITH NO ADVANCING 
-               ACCEPT CLIENT-NAME(CLIENT-NO)
-               DISPLAY "A/C NO: " WITH NO ADVANCING 
-               ACCEPT ACCOUNT-N0(CLIENT-NO) 
-           END-PERFORM. 
+           PERFORM ADD-ONE-CLIENT
+              WITH TEST AFTER UNTIL ADD-MORE-CLIENTS NOT = "Y"
+                                 AND ADD-MORE-CLIENTS NOT = "y"
+           .
        END-RECEIVE-CLIENT-DETAILS.
 
+       ADD-ONE-CLIENT.
+           DISPLAY "NAME: " WITH NO ADVANCING
+           ACCEPT NEW-CLIENT-NAME
+           MOVE "Y" TO DUPLICATE-FOUND
+           PERFORM PROMPT-ACCOUNT-NO
+              WITH TEST AFTER UNTIL DUPLICATE-FOUND = "N"
+           PERFORM APPEND-CLIENT
+           DISPLAY "Add another client? (Y/N): " WITH NO ADVANCING
+           ACCEPT ADD-MORE-CLIENTS
+           .
+       END-ADD-ONE-CLIENT.
+
+       PROMPT-ACCOUNT-NO.
+           DISPLAY "ACCOUNT NO: " WITH NO ADVANCING
+           ACCEPT NEW-ACCOUNT-N0
+           PERFORM CHECK-DUPLICATE-ACCOUNT
+           IF DUPLICATE-FOUND = "Y"
+              DISPLAY "ACCOUNT NUMBER ALREADY IN USE - TRY AGAIN"
+           END-IF
+           .
+       END-PROMPT-ACCOUNT-NO.
+
+       CHECK-DUPLICATE-ACCOUNT.
+           MOVE "N" TO DUPLICATE-FOUND
+           MOVE "N" TO CLIENT-EOF
+           OPEN INPUT CLIENT-FILE
+           PERFORM READ-CLIENT-FOR-CHECK
+           PERFORM COMPARE-ACCOUNT
+              UNTIL CLIENT-EOF = "Y" OR DUPLICATE-FOUND = "Y"
+           CLOSE CLIENT-FILE
+           .
+       END-CHECK-DUPLICATE-ACCOUNT.
+
+       READ-CLIENT-FOR-CHECK.
+           READ CLIENT-FILE
+              AT END MOVE "Y" TO CLIENT-EOF
+           END-READ
+           .
+
+       COMPARE-ACCOUNT.
+           IF ACCOUNT-N0 OF CLIENT-FILE = NEW-ACCOUNT-N0
+              MOVE "Y" TO DUPLICATE-FOUND
+           ELSE
+              PERFORM READ-CLIENT-FOR-CHECK
+           END-IF
+           .
+
+       APPEND-CLIENT.
+           MOVE NEW-CLIENT-NAME TO CLIENT-NAME OF CLIENT-FILE
+           MOVE NEW-ACCOUNT-N0  TO ACCOUNT-N0 OF CLIENT-FILE
+           OPEN EXTEND CLIENT-FILE
+           WRITE CLIENT-MASTER-RECORD OF CLIENT-FILE
+           CLOSE CLIENT-FILE
+           .
+
        DISPLAY-ACCOUNT-DETAILS.
-           PERFORM WITH TEST AFTER 
-                    VARYING CLIENT-NO FROM 1 BY 1
-                    UNTIL CLIENT-NO = NO-CLIENTS 
-              DISPLAY CLIENT-NO " NAME: " CLIENT-NAME(CLIENT-NO) 
-                       "ACCOUNT NO: " ACCOUNT-N0(CLIENT-NO)
-           END-PERFORM.
+      * CLIENT-EOF may already be "Y" here, left over from
+      * CHECK-DUPLICATE-ACCOUNT exhausting CLIENT-FILE during client
+      * entry - reset it before this paragraph's own read loop over
+      * SORTED-CLIENT-FILE begins
+           MOVE "N" TO CLIENT-EOF
+           PERFORM LOAD-CHECKPOINT
+           OPEN INPUT SORTED-CLIENT-FILE
+           PERFORM READ-SORTED-CLIENT
+           IF RESUME-ACCOUNT-NO NOT = ZERO
+              DISPLAY "RESUMING AFTER ACCOUNT " RESUME-ACCOUNT-NO
+              PERFORM SKIP-TO-RESUME-POINT
+           END-IF
+           PERFORM DISPLAY-ONE-CLIENT UNTIL CLIENT-EOF = "Y"
+           CLOSE SORTED-CLIENT-FILE
+           PERFORM CLEAR-CHECKPOINT
+           .
        END-DISPLAY-ACCOUNT-DETAILS.
 
-       SORT-CLIENTS.
-           COMPUTE LAST-INDEX = NO-CLIENTS + 1 - CLIENT-NO
-           PERFORM SORT-EXT WITH TEST BEFORE  
-                    VARYING INDEX-NO FROM 1 BY 1
-                    UNTIL INDEX-NO = LAST-INDEX 
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-STATUS = "00"
+              READ CHECKPOINT-FILE
+                 AT END CONTINUE
+                 NOT AT END
+                    MOVE CKPT-LAST-ACCOUNT-NO TO RESUME-ACCOUNT-NO
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+
+       SKIP-TO-RESUME-POINT.
+           PERFORM READ-SORTED-CLIENT
+              UNTIL CLIENT-EOF = "Y"
+                 OR ACCOUNT-N0 OF SORTED-CLIENT-FILE = RESUME-ACCOUNT-NO
+           IF CLIENT-EOF NOT = "Y"
+              PERFORM READ-SORTED-CLIENT
+           END-IF
            .
-       END-SORT-CLIENTS.
-
-       SORT-EXT.
-           IF ACCOUNT-N0(INDEX-NO) > ACCOUNT-N0(INDEX-NO + 1)
-                 MOVE CLIENT(INDEX-NO + 1) TO TEMPORARY-CLIENT 
-                 MOVE CLIENT(INDEX-NO) TO CLIENT(INDEX-NO + 1)
-                 MOVE TEMPORARY-CLIENT TO CLIENT(INDEX-NO)
-           END-IF 
+
+       READ-SORTED-CLIENT.
+           READ SORTED-CLIENT-FILE
+              AT END MOVE "Y" TO CLIENT-EOF
+           END-READ
+           .
+
+       DISPLAY-ONE-CLIENT.
+           DISPLAY "NAME: " CLIENT-NAME OF SORTED-CLIENT-FILE
+                   " ACCOUNT NO: " ACCOUNT-N0 OF SORTED-CLIENT-FILE
+           PERFORM WRITE-CHECKPOINT
+           PERFORM READ-SORTED-CLIENT
+           .
+
+       WRITE-CHECKPOINT.
+           ADD 1 TO CLIENTS-SINCE-CHECKPOINT
+           IF CLIENTS-SINCE-CHECKPOINT = CHECKPOINT-INTERVAL
+              MOVE ACCOUNT-N0 OF SORTED-CLIENT-FILE
+                 TO CKPT-LAST-ACCOUNT-NO
+              OPEN OUTPUT CHECKPOINT-FILE
+              WRITE CHECKPOINT-RECORD
+              CLOSE CHECKPOINT-FILE
+              MOVE ZERO TO CLIENTS-SINCE-CHECKPOINT
+           END-IF
+           .
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
            .
-       END-SORT-EXT.
