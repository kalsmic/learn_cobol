@@ -1,7 +1,18 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. SORT-NAMES.
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT report-file ASSIGN TO "data/SORTEDNAMES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  report-file.
+       01  report-record  PIC A(10).
+
+       WORKING-STORAGE SECTION.
        01  name-no        PIC 99.
        01  index-no       PIC 99.
        01  last-item      PIC 99.
@@ -9,39 +20,68 @@
        01  name-list.
            03 name-entry  OCCURS 5 TIMES PIC A(10).
        01  list-size      PIC 99 VALUE 5.
+       01  sort-order     PIC X VALUE "A".
+           88  ascending-order   VALUE "A" "a".
+           88  descending-order  VALUE "D" "d".
+       01  write-to-file  PIC X VALUE "N".
 
        PROCEDURE DIVISION .
        NAMES.
            DISPLAY "Enter Names"
-           PERFORM WITH TEST AFTER 
+           PERFORM WITH TEST AFTER
                     VARYING name-no FROM 1 BY 1
-                    UNTIL name-no = list-size 
+                    UNTIL name-no = list-size
               DISPLAY name-no " / " list-size " "
               ACCEPT name-entry(name-no )
            END-PERFORM
 
-           PERFORM sorting WITH TEST AFTER 
+           DISPLAY "Sort ascending or descending? (A/D): "
+                   WITH NO ADVANCING
+           ACCEPT sort-order
+
+           PERFORM sorting WITH TEST AFTER
                    VARYING name-no FROM 1 BY 1
                    UNTIL name-no = list-size - 1
-           
+
            DISPLAY "*** Names Sorted ***"
-           PERFORM WITH TEST AFTER 
+           PERFORM WITH TEST AFTER
                     VARYING name-no FROM 1 BY 1
-                    UNTIL name-no  = list-size 
+                    UNTIL name-no  = list-size
               DISPLAY name-entry(name-no)
            END-PERFORM
-           
+
+           DISPLAY "Write sorted list to report file? (Y/N): "
+                   WITH NO ADVANCING
+           ACCEPT write-to-file
+           IF write-to-file = "Y" OR write-to-file = "y"
+              PERFORM write-report
+           END-IF
+
            GOBACK .
 
        sorting.
-           COMPUTE last-item = list-size - name-no 
-           PERFORM WITH TEST AFTER 
+           COMPUTE last-item = list-size - name-no
+           PERFORM WITH TEST AFTER
                     VARYING index-no FROM 1 BY 1
-                    UNTIL index-no = last-item 
-              IF name-entry(index-no) > name-entry(index-no + 1)
-                MOVE name-entry(index-no ) TO temporary 
-                MOVE name-entry(index-no + 1) TO 
+                    UNTIL index-no = last-item
+              IF (ascending-order AND
+                    name-entry(index-no) > name-entry(index-no + 1))
+                 OR (descending-order AND
+                    name-entry(index-no) < name-entry(index-no + 1))
+                MOVE name-entry(index-no ) TO temporary
+                MOVE name-entry(index-no + 1) TO
                        name-entry(index-no)
                 MOVE temporary  TO name-entry(index-no  + 1)
-              END-IF 
+              END-IF
            END-PERFORM.
+
+       write-report.
+           OPEN OUTPUT report-file
+           PERFORM WITH TEST AFTER
+                    VARYING name-no FROM 1 BY 1
+                    UNTIL name-no = list-size
+              MOVE name-entry(name-no) TO report-record
+              WRITE report-record
+           END-PERFORM
+           CLOSE report-file
+           .
