@@ -2,36 +2,62 @@
        PROGRAM-ID. SORT-NUMBERS.
 
        DATA DIVISION.
-       WORKING-STORAGE SECTION. 
+       WORKING-STORAGE SECTION.
        01  temporary         PIC 99.
        01  sort-index        PIC 99.
        01  number-index      PIC 99.
+       01  last-item         PIC 99.
+       01  list-size         PIC 99 VALUE 5.
        01  number-list.
            03 number-entry   OCCURS 5 TIMES PIC 99.
+       01  sort-order        PIC X VALUE "A".
+           88  ascending-order   VALUE "A" "a".
+           88  descending-order  VALUE "D" "d".
 
        PROCEDURE DIVISION.
        NUMS.
            DISPLAY "Enter 5 digits"
 
-           PERFORM WITH TEST AFTER 
+           PERFORM WITH TEST AFTER
                  VARYING number-index FROM 1 BY 1
                  UNTIL number-index = 5
-              DISPLAY "Index-" number-index WITH NO ADVANCING 
-              ACCEPT number-list(number-index)
+              DISPLAY "Index-" number-index WITH NO ADVANCING
+              ACCEPT number-entry(number-index)
            END-PERFORM
 
+           DISPLAY "Sort ascending or descending? (A/D): "
+                   WITH NO ADVANCING
+           ACCEPT sort-order
+
+           PERFORM sort-nums WITH TEST AFTER
+                   VARYING number-index FROM 1 BY 1
+                   UNTIL number-index = list-size - 1
+
+           DISPLAY "*** Numbers Sorted ***"
+           PERFORM WITH TEST AFTER
+                    VARYING number-index FROM 1 BY 1
+                    UNTIL number-index = list-size
+              DISPLAY number-entry(number-index)
+           END-PERFORM
 
            GOBACK .
-       
+
        sort-nums.
-           PERFORM WITH TEST AFTER 
+           COMPUTE last-item = list-size - number-index
+           PERFORM WITH TEST AFTER
                     VARYING sort-index  FROM 1 BY 1
-                    UNTIL sort-index = 5
-               IF number-list(sort-index) > number-list(sort-index + 1)
-                 MOVE number-entry(sort-index) TO temporary 
-                 MOVE number-entry(sort-index  + 1 ) TO 
+                    UNTIL sort-index = last-item
+               IF (ascending-order
+                    AND number-entry(sort-index) >
+                        number-entry(sort-index + 1))
+                 OR (descending-order
+                    AND number-entry(sort-index) <
+                        number-entry(sort-index + 1))
+                 MOVE number-entry(sort-index) TO temporary
+                 MOVE number-entry(sort-index  + 1 ) TO
                                          number-entry(sort-index )
                  MOVE temporary TO  number-entry(sort-index + 1)
-           END-PERFORM  
-           
+               END-IF
+           END-PERFORM
+
            .
