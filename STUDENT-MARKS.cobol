@@ -1,65 +1,257 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. STUDENT-MARKS.
 
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER-FILE ASSIGN TO "data/STUDENTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STUDENT-MASTER-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "data/STUDENTMARKS.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-MASTER-FILE.
+       COPY STUDMAST.
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           03 CKPT-LAST-STUDENT-INDEX PIC 99.
+
+       WORKING-STORAGE SECTION.
+       01  STUDENT-MASTER-STATUS PIC XX.
+       01  STUDENT-MASTER-EOF    PIC X VALUE "N".
+       01  CHECKPOINT-STATUS     PIC XX.
+       01  RESUME-STUDENT-INDEX  PIC 99 VALUE ZERO.
+       01  START-STUDENT-INDEX   PIC 99 VALUE 1.
+       01  STUDENTS-SINCE-CHECKPOINT PIC 99 VALUE ZERO.
+       01  CHECKPOINT-INTERVAL   PIC 99 VALUE 1.
        01  MARKS-LIST.
            03 STUDENT        OCCURS 5 TIMES
               INDEXED BY STUDENT-INDEX.
               09 PAPER      PIC 99 OCCURS 2 TIMES
                  INDEXED BY PAPER-INDEX.
+       01  AVERAGE-LIST.
+           03 AVERAGE-MARK  OCCURS 5 TIMES PIC 999V9.
+       01  RANK-LIST.
+           03 RANK-STUDENT  OCCURS 5 TIMES PIC 99.
        01  MAX-STUDENTS      PIC 99 VALUE 5.
        01  MAX-PAPERS        PIC 99 VALUE 2.
+       01  UPDATE-THIS-STUDENT PIC X.
+       01  RANK-INDEX        PIC 99.
+       01  RANK-COMPARE      PIC 99.
+       01  RANK-LAST-ITEM    PIC 99.
+       01  RANK-TEMP         PIC 99.
+       01  MARK-TOTAL        PIC 999.
+       01  AVERAGE-OUT       PIC ZZ9.9.
+       01  SAVE-STUDENT-INDEX PIC 99.
 
        PROCEDURE DIVISION .
        BEGIN.
            DISPLAY "STUDENT MATH MARKS PROGRAM"
-           PERFORM RECIEVE-MARKS 
-           PERFORM DISPLAY-MARKS 
-           GOBACK 
+      * a student never touched by LOAD-MARKS or by INPUT-ONE-PAPER
+      * must still hold a valid zero value, or SAVE-MARKS' WRITE of
+      * that student's record fails with a bad-data file status and
+      * the record is silently dropped
+           INITIALIZE MARKS-LIST
+           PERFORM LOAD-MARKS
+           PERFORM RECIEVE-MARKS
+           PERFORM SAVE-MARKS
+           PERFORM COMPUTE-AVERAGES
+           PERFORM RANK-STUDENTS
+           PERFORM DISPLAY-MARKS
+           GOBACK
 
            .
 
+       LOAD-MARKS.
+           OPEN INPUT STUDENT-MASTER-FILE
+           IF STUDENT-MASTER-STATUS = "00"
+              PERFORM READ-STUDENT-MASTER
+              PERFORM STORE-STUDENT-MASTER
+                 UNTIL STUDENT-MASTER-EOF = "Y"
+              CLOSE STUDENT-MASTER-FILE
+           END-IF
+           .
+       END-LOAD-MARKS.
+
+       READ-STUDENT-MASTER.
+           READ STUDENT-MASTER-FILE
+              AT END MOVE "Y" TO STUDENT-MASTER-EOF
+           END-READ
+           .
+
+       STORE-STUDENT-MASTER.
+           SET STUDENT-INDEX TO SM-STUDENT-NO
+           PERFORM VARYING PAPER-INDEX FROM 1 BY 1
+                 UNTIL PAPER-INDEX > MAX-PAPERS
+              MOVE SM-PAPER(PAPER-INDEX)
+                 TO PAPER(STUDENT-INDEX, PAPER-INDEX)
+           END-PERFORM
+           PERFORM READ-STUDENT-MASTER
+           .
+
        RECIEVE-MARKS.
            DISPLAY "ENTER MARKS"
-      *     PERFORM WITH TEST AFTER 
-      *           VARYING STUDENT-INDEX FROM 1 BY 1
-      *           UNTIL STUDENT-INDEX = MAX-STUDENTS 
-      *           PERFORM WITH TEST AFTER 
-      *                    VARYING PAPER-INDEX FROM 1 BY 1
-      *                    UNTIL PAPER-INDEX = MAX-PAPERS
-      *              DISPLAY "STUDENT" STUDENT-INDEX "PAPER "
-      *                       PAPER-INDEX " : "WITH NO ADVANCING 
-      *              ACCEPT PAPER(STUDENT-INDEX , PAPER-INDEX )
-      *            END-PERFORM
-      *     END-PERFORM
-      *    NESTED PERFORM WITH TEST AFTER WORKS AS OUTLINE
-           PERFORM INPUT-MARKS  WITH TEST AFTER 
-                    VARYING STUDENT-INDEX
-                    FROM 1 BY 1 UNTIL STUDENT-INDEX = MAX-STUDENTS 
-                       AFTER PAPER-INDEX
-                       FROM 1 BY 1 UNTIL PAPER-INDEX = MAX-PAPERS
+           PERFORM LOAD-CHECKPOINT
+           COMPUTE START-STUDENT-INDEX = RESUME-STUDENT-INDEX + 1
+           IF RESUME-STUDENT-INDEX NOT = ZERO
+              DISPLAY "RESUMING AFTER STUDENT " RESUME-STUDENT-INDEX
+           END-IF
+      * a checkpoint written after the last student (MAX-STUDENTS)
+      * leaves nothing left to resume - skip the input loop entirely
+      * rather than let TEST AFTER run INPUT-MARKS once more with an
+      * out-of-range STUDENT-INDEX that can never reach MAX-STUDENTS
+           IF START-STUDENT-INDEX > MAX-STUDENTS
+              CONTINUE
+           ELSE
+              PERFORM INPUT-MARKS  WITH TEST AFTER
+                       VARYING STUDENT-INDEX
+                       FROM START-STUDENT-INDEX BY 1
+                       UNTIL STUDENT-INDEX = MAX-STUDENTS
+           END-IF
+           PERFORM CLEAR-CHECKPOINT
            .
        END-RECIEVE-MARKS.
 
        INPUT-MARKS.
+           DISPLAY "UPDATE MARKS FOR STUDENT" STUDENT-INDEX
+                   " ? (Y/N): " WITH NO ADVANCING
+           ACCEPT UPDATE-THIS-STUDENT
+           IF UPDATE-THIS-STUDENT = "Y" OR UPDATE-THIS-STUDENT = "y"
+              PERFORM INPUT-ONE-PAPER WITH TEST AFTER
+                       VARYING PAPER-INDEX
+                       FROM 1 BY 1 UNTIL PAPER-INDEX = MAX-PAPERS
+           END-IF
+      * marks just keyed in must reach disk before the checkpoint
+      * record is written, or a crash after this student would leave
+      * the checkpoint pointing past marks that were never saved
+           PERFORM SAVE-MARKS
+           PERFORM WRITE-CHECKPOINT
+       .
+       END-INPUT-MARKS.
+
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-STATUS = "00"
+              READ CHECKPOINT-FILE
+                 AT END CONTINUE
+                 NOT AT END
+                    MOVE CKPT-LAST-STUDENT-INDEX TO RESUME-STUDENT-INDEX
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+
+       WRITE-CHECKPOINT.
+           ADD 1 TO STUDENTS-SINCE-CHECKPOINT
+           IF STUDENTS-SINCE-CHECKPOINT = CHECKPOINT-INTERVAL
+              MOVE STUDENT-INDEX TO CKPT-LAST-STUDENT-INDEX
+              OPEN OUTPUT CHECKPOINT-FILE
+              WRITE CHECKPOINT-RECORD
+              CLOSE CHECKPOINT-FILE
+              MOVE ZERO TO STUDENTS-SINCE-CHECKPOINT
+           END-IF
+           .
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+           .
+
+       INPUT-ONE-PAPER.
             DISPLAY "STUDENT" STUDENT-INDEX "PAPER "
-                       PAPER-INDEX " : "WITH NO ADVANCING 
+                       PAPER-INDEX " : "WITH NO ADVANCING
            ACCEPT PAPER(STUDENT-INDEX , PAPER-INDEX )
        .
-       END-INPUT-MARKS.
-           
+       END-INPUT-ONE-PAPER.
 
-       DISPLAY-MARKS.
-           PERFORM WITH TEST AFTER 
+       SAVE-MARKS.
+      * uses SAVE-STUDENT-INDEX rather than STUDENT-INDEX because this
+      * paragraph can now be called from INPUT-MARKS while STUDENT-
+      * INDEX is still in use as the outer RECIEVE-MARKS loop control
+           OPEN OUTPUT STUDENT-MASTER-FILE
+           PERFORM WRITE-STUDENT-MASTER WITH TEST AFTER
+                    VARYING SAVE-STUDENT-INDEX FROM 1 BY 1
+                    UNTIL SAVE-STUDENT-INDEX = MAX-STUDENTS
+           CLOSE STUDENT-MASTER-FILE
+           .
+       END-SAVE-MARKS.
+
+       WRITE-STUDENT-MASTER.
+           MOVE SAVE-STUDENT-INDEX TO SM-STUDENT-NO
+           PERFORM VARYING PAPER-INDEX FROM 1 BY 1
+                 UNTIL PAPER-INDEX > MAX-PAPERS
+              MOVE PAPER(SAVE-STUDENT-INDEX, PAPER-INDEX)
+                 TO SM-PAPER(PAPER-INDEX)
+           END-PERFORM
+           WRITE STUDENT-MASTER-RECORD
+           .
+
+       COMPUTE-AVERAGES.
+           PERFORM COMPUTE-ONE-AVERAGE WITH TEST AFTER
                     VARYING STUDENT-INDEX FROM 1 BY 1
-                    UNTIL STUDENT-INDEX = MAX-STUDENTS 
-              PERFORM WITH TEST AFTER 
-                       VARYING PAPER-INDEX FROM 1 BY 1
-                       UNTIL PAPER-INDEX = MAX-PAPERS
-                 DISPLAY "STUDENT-" STUDENT-INDEX "PAPER"
-                          PAPER-INDEX ": "
-                          PAPER(STUDENT-INDEX, PAPER-INDEX)
-                  END-PERFORM
+                    UNTIL STUDENT-INDEX = MAX-STUDENTS
+           .
+       END-COMPUTE-AVERAGES.
+
+       COMPUTE-ONE-AVERAGE.
+           MOVE STUDENT-INDEX TO RANK-STUDENT(STUDENT-INDEX)
+           MOVE ZERO TO MARK-TOTAL
+           PERFORM VARYING PAPER-INDEX FROM 1 BY 1
+                 UNTIL PAPER-INDEX > MAX-PAPERS
+              ADD PAPER(STUDENT-INDEX, PAPER-INDEX) TO MARK-TOTAL
            END-PERFORM
-           . 
+           COMPUTE AVERAGE-MARK(STUDENT-INDEX) ROUNDED =
+                 MARK-TOTAL / MAX-PAPERS
+           .
+
+       RANK-STUDENTS.
+           PERFORM RANK-PASS WITH TEST AFTER
+                    VARYING RANK-INDEX FROM 1 BY 1
+                    UNTIL RANK-INDEX = MAX-STUDENTS - 1
+           .
+       END-RANK-STUDENTS.
+
+       RANK-PASS.
+           COMPUTE RANK-LAST-ITEM = MAX-STUDENTS - RANK-INDEX
+           PERFORM RANK-COMPARE-PAIR WITH TEST AFTER
+                    VARYING RANK-COMPARE FROM 1 BY 1
+                    UNTIL RANK-COMPARE = RANK-LAST-ITEM
+           .
+
+       RANK-COMPARE-PAIR.
+           IF AVERAGE-MARK(RANK-STUDENT(RANK-COMPARE)) <
+                 AVERAGE-MARK(RANK-STUDENT(RANK-COMPARE + 1))
+              MOVE RANK-STUDENT(RANK-COMPARE) TO RANK-TEMP
+              MOVE RANK-STUDENT(RANK-COMPARE + 1)
+                 TO RANK-STUDENT(RANK-COMPARE)
+              MOVE RANK-TEMP TO RANK-STUDENT(RANK-COMPARE + 1)
+           END-IF
+           .
+
+       DISPLAY-MARKS.
+           DISPLAY SPACE
+           DISPLAY "*** CLASS RANKING (HIGHEST TO LOWEST) ***"
+           PERFORM DISPLAY-ONE-STUDENT WITH TEST AFTER
+                    VARYING RANK-INDEX FROM 1 BY 1
+                    UNTIL RANK-INDEX = MAX-STUDENTS
+           .
+       END-DISPLAY-MARKS.
+
+       DISPLAY-ONE-STUDENT.
+           SET STUDENT-INDEX TO RANK-STUDENT(RANK-INDEX)
+           MOVE AVERAGE-MARK(STUDENT-INDEX) TO AVERAGE-OUT
+           DISPLAY "RANK " RANK-INDEX ": STUDENT-" STUDENT-INDEX
+                   " AVERAGE: " AVERAGE-OUT
+           PERFORM DISPLAY-ONE-PAPER WITH TEST AFTER
+                    VARYING PAPER-INDEX FROM 1 BY 1
+                    UNTIL PAPER-INDEX = MAX-PAPERS
+           .
+
+       DISPLAY-ONE-PAPER.
+           DISPLAY "    PAPER" PAPER-INDEX ": "
+                    PAPER(STUDENT-INDEX, PAPER-INDEX)
+           .
