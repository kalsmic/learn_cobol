@@ -1,17 +1,85 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. SUBTRACT-PRACTICAL.
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DEDUCTION-CODE-FILE ASSIGN TO
+                  "data/DEDUCTCODES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DEDUCTION-CODE-FILE.
+       COPY DEDUCTCD.
+
+       WORKING-STORAGE SECTION.
        01 no-1      PIC S99V99 USAGE PACKED-DECIMAL.
        01 no-2      PIC 9v9 USAGE PACKED-DECIMAL.
        01 no-3      PIC -999.99.
+       01 deduction-code-table.
+           03 dc-entry OCCURS 10 TIMES INDEXED BY dc-idx.
+              05 tab-dc-code    PIC X(4).
+              05 tab-dc-label   PIC X(10).
+              05 tab-dc-amount  PIC 999V99.
+       01 dc-count            PIC 99 VALUE ZERO.
+       01 deduction-code-eof  PIC X VALUE "N".
+       01 deduction-code      PIC X(4).
+       01 deduction-amount    PIC 999V99.
+       01 deduction-found     PIC X VALUE "N".
+
        PROCEDURE DIVISION.
        Substract-pract.
+           PERFORM load-deduction-codes
            DISPLAY "Enter Two numbers"
-           DISPLAY "First Number : " WITH NO ADVANCING 
+           DISPLAY "First Number : " WITH NO ADVANCING
            ACCEPT no-1
-           DISPLAY "Second Number : " WITH NO ADVANCING 
-           ACCEPT no-2 
-           SUBTRACT no-2, 10 FROM no-1 GIVING no-3 
+           DISPLAY "Second Number : " WITH NO ADVANCING
+           ACCEPT no-2
+           DISPLAY "Enter Deduction Code (TAX, NSSF, UNIO): "
+                   WITH NO ADVANCING
+           ACCEPT deduction-code
+           PERFORM find-deduction-amount
+           SUBTRACT no-2, deduction-amount FROM no-1 GIVING no-3
            DISPLAY "no-3 contains " no-3
            STOP RUN.
+
+       load-deduction-codes.
+           OPEN INPUT DEDUCTION-CODE-FILE
+           PERFORM read-deduction-code
+           PERFORM store-deduction-code UNTIL deduction-code-eof = "Y"
+           CLOSE DEDUCTION-CODE-FILE
+           .
+
+       read-deduction-code.
+           READ DEDUCTION-CODE-FILE
+              AT END MOVE "Y" TO deduction-code-eof
+           END-READ
+           .
+
+       store-deduction-code.
+           ADD 1 TO dc-count
+           SET dc-idx TO dc-count
+           MOVE DC-CODE   TO tab-dc-code(dc-idx)
+           MOVE DC-LABEL  TO tab-dc-label(dc-idx)
+           MOVE DC-AMOUNT TO tab-dc-amount(dc-idx)
+           PERFORM read-deduction-code
+           .
+
+       find-deduction-amount.
+           MOVE ZERO TO deduction-amount
+           MOVE "N"  TO deduction-found
+           PERFORM check-one-deduction-code
+                    VARYING dc-idx FROM 1 BY 1
+                    UNTIL dc-idx > dc-count OR deduction-found = "Y"
+           IF deduction-found NOT = "Y"
+              DISPLAY "UNKNOWN DEDUCTION CODE - NO DEDUCTION APPLIED"
+           END-IF
+           .
+
+       check-one-deduction-code.
+           IF tab-dc-code(dc-idx) = deduction-code
+              MOVE tab-dc-amount(dc-idx) TO deduction-amount
+              MOVE "Y" TO deduction-found
+           END-IF
+           .
