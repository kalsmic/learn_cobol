@@ -1,8 +1,8 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. TIME-PRACTICE.
 
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
        01  date-in.
            03 date-yy-in         PIC 99.
            03 date-mm-in         PIC 99.
@@ -10,8 +10,8 @@
        01  time-in.
            03 time-hr-in         PIC 99.
            03 time-min-in        PIC 99.
-           03 time-sec-in        PIC 9.
-           03 time-micro-sec-in  PIC 999.
+           03 time-sec-in        PIC 99.
+           03 time-hundredths-in PIC 99.
        01  date-out.
            03 date-dd-out        PIC 99/.
            03 date-mm-out        PIC 99/.
@@ -22,29 +22,90 @@
            03                    PIC X(9) VALUE " Hours : ".
            03 time-min-out       PIC 99.
            03                    PIC X(11) VALUE " Minutes : ".
-           03 time-sec-out       PIC 9.
+           03 time-sec-out       PIC 99.
            03                    PIC X(11) VALUE " Seconds : ".
-           03 time-micro-sec-out PIC 999.
-           03                    PIC X(14) VALUE " Micro seconds".
+           03 time-hundredths-out PIC 99.
+           03                    PIC X(17) VALUE " Hundredths (sec)".
+
+       01  start-time.
+           03 start-hr           PIC 99.
+           03 start-min          PIC 99.
+           03 start-sec          PIC 99.
+       01  end-time.
+           03 end-hr             PIC 99.
+           03 end-min            PIC 99.
+           03 end-sec            PIC 99.
+       01  start-total-seconds   PIC 9(6).
+       01  end-total-seconds     PIC 9(6).
+       01  elapsed-total-seconds PIC 9(6).
+       01  elapsed-time.
+           03 elapsed-hr         PIC 99.
+           03                    PIC X(9) VALUE " Hours : ".
+           03 elapsed-min        PIC 99.
+           03                    PIC X(11) VALUE " Minutes : ".
+           03 elapsed-sec        PIC 99.
+           03                    PIC X(9) VALUE " Seconds".
+       01  wait-for-user         PIC X.
 
        PROCEDURE DIVISION.
 
        main-para.
-           ACCEPT date-in FROM DATE 
+           ACCEPT date-in FROM DATE
            ACCEPT time-in FROM TIME
 
-           MOVE date-dd-in TO date-dd-out 
-           MOVE date-yy-in TO date-yy-out 
-           MOVE date-mm-in TO date-mm-out 
+           MOVE date-dd-in TO date-dd-out
+           MOVE date-yy-in TO date-yy-out
+           MOVE date-mm-in TO date-mm-out
+
+           MOVE time-hr-in  TO time-hr-out
+           MOVE time-min-in  TO time-min-out
+           MOVE time-sec-in  TO time-sec-out
+           MOVE time-hundredths-in   TO time-hundredths-out
 
+           DISPLAY "DATE : " date-out
+           DISPLAY "TIME : " time-out
 
-           MOVE time-hr-in  TO time-hr-out  
-           MOVE time-min-in  TO time-min-out  
-           MOVE time-sec-in  TO time-sec-out 
-           MOVE time-micro-sec-in   TO time-micro-sec-out   
+           MOVE time-hr-in  TO start-hr
+           MOVE time-min-in TO start-min
+           MOVE time-sec-in TO start-sec
+           DISPLAY "Batch job started at: " time-out
+
+           DISPLAY "Press ENTER when the batch job finishes: "
+                   WITH NO ADVANCING
+           ACCEPT wait-for-user
+
+           ACCEPT time-in FROM TIME
+           MOVE time-hr-in  TO end-hr
+           MOVE time-min-in TO end-min
+           MOVE time-sec-in TO end-sec
+           MOVE time-hr-in  TO time-hr-out
+           MOVE time-min-in TO time-min-out
+           MOVE time-sec-in TO time-sec-out
+           MOVE time-hundredths-in TO time-hundredths-out
+           DISPLAY "Batch job finished at: " time-out
 
-           DISPLAY "DATE : " date-out 
-           DISPLAY "TIME : " time-out 
+           PERFORM compute-elapsed-time
+           DISPLAY "ELAPSED TIME : " elapsed-time
 
            GOBACK .
 
+       compute-elapsed-time.
+           COMPUTE start-total-seconds =
+                 start-hr * 3600 + start-min * 60 + start-sec
+           COMPUTE end-total-seconds =
+                 end-hr * 3600 + end-min * 60 + end-sec
+           IF end-total-seconds >= start-total-seconds
+              COMPUTE elapsed-total-seconds =
+                    end-total-seconds - start-total-seconds
+           ELSE
+      * job ran past midnight - add a full day of seconds back in
+              COMPUTE elapsed-total-seconds =
+                    end-total-seconds - start-total-seconds + 86400
+           END-IF
+           DIVIDE elapsed-total-seconds BY 3600
+              GIVING elapsed-hr
+              REMAINDER elapsed-total-seconds
+           DIVIDE elapsed-total-seconds BY 60
+              GIVING elapsed-min
+              REMAINDER elapsed-sec
+           .
