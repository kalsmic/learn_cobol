@@ -0,0 +1,33 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. USAGE-CONVERT.
+      * Converts one numeric value between BINARY, PACKED-DECIMAL and
+      * DISPLAY usage. The caller supplies the value in whichever one
+      * of the three fields matches CONV-DIRECTION and this routine
+      * fills in the other two.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01  CONV-BINARY-VALUE   PIC 9(5) USAGE BINARY.
+       01  CONV-PACKED-VALUE   PIC 9(5) USAGE PACKED-DECIMAL.
+       01  CONV-DISPLAY-VALUE  PIC 9(5) USAGE DISPLAY.
+       01  CONV-DIRECTION      PIC X.
+           88  CONVERT-FROM-BINARY   VALUE "B" "b".
+           88  CONVERT-FROM-PACKED   VALUE "P" "p".
+           88  CONVERT-FROM-DISPLAY  VALUE "D" "d".
+
+       PROCEDURE DIVISION USING CONV-BINARY-VALUE
+                                 CONV-PACKED-VALUE
+                                 CONV-DISPLAY-VALUE
+                                 CONV-DIRECTION.
+       main-para.
+           EVALUATE TRUE
+              WHEN CONVERT-FROM-BINARY
+                 MOVE CONV-BINARY-VALUE  TO CONV-PACKED-VALUE
+                 MOVE CONV-BINARY-VALUE  TO CONV-DISPLAY-VALUE
+              WHEN CONVERT-FROM-PACKED
+                 MOVE CONV-PACKED-VALUE  TO CONV-BINARY-VALUE
+                 MOVE CONV-PACKED-VALUE  TO CONV-DISPLAY-VALUE
+              WHEN CONVERT-FROM-DISPLAY
+                 MOVE CONV-DISPLAY-VALUE TO CONV-BINARY-VALUE
+                 MOVE CONV-DISPLAY-VALUE TO CONV-PACKED-VALUE
+           END-EVALUATE
+           GOBACK.
