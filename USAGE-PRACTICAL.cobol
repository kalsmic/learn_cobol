@@ -1,7 +1,7 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. USAGE-PRACTICAL.
 
-       DATA DIVISION. 
+       DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 binary-nos USAGE BINARY.
           03 no-1-bin PIC 999 VALUE 123.
@@ -10,15 +10,24 @@
            03 no-1-dis PIC 999.
            03 no-2-dis PIC 999.
            03 result PIC 9999.
+       01 conv-binary-value  PIC 9(5) USAGE BINARY.
+       01 conv-packed-value  PIC 9(5) USAGE PACKED-DECIMAL.
+       01 conv-display-value PIC 9(5) USAGE DISPLAY.
+
        PROCEDURE DIVISION.
        main-para.
-           ADD no-1-bin, no-2-bin GIVING result 
+           ADD no-1-bin, no-2-bin GIVING result
            MOVE no-1-bin TO no-1-dis
            MOVE no-2-bin TO no-2-dis
            DISPLAY no-1-dis " + " no-2-dis " = " result
            DISPLAY no-1-bin
 
-           STOP RUN.
-
-
+           MOVE result TO conv-binary-value
+           CALL "USAGE-CONVERT" USING conv-binary-value
+                                       conv-packed-value
+                                       conv-display-value
+                                       "B"
+           DISPLAY "RESULT AS PACKED-DECIMAL  : " conv-packed-value
+           DISPLAY "RESULT AS DISPLAY         : " conv-display-value
 
+           STOP RUN.
