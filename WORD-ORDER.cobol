@@ -1,20 +1,61 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. WORD-ORDER.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01  word-1   PIC X(10).
-       01  word-2   PIC X(10).
+       01  word-no        PIC 99.
+       01  index-no       PIC 99.
+       01  last-item      PIC 99.
+       01  temporary      PIC X(10).
+       01  word-list.
+           03 word-entry  OCCURS 20 TIMES PIC X(10).
+       01  word-count     PIC 99.
+           88 VALID-WORD-COUNT VALUE 1 THRU 20.
 
        PROCEDURE DIVISION.
        BEGIN.
-           DISPLAY "Enter 1st Word: " WITH NO ADVANCING
-           ACCEPT word-1
-           DISPLAY "Enter 2nd word: " WITH NO ADVANCING
-           ACCEPT word-2
+           PERFORM Get-Word-Count
 
-           IF word-1 < word-2
-              DISPLAY word-1 " comes before " word-2
-           ELSE
-              DISPLAY word-2 " comes before " word-1
+           PERFORM VARYING word-no FROM 1 BY 1
+                    UNTIL word-no > word-count
+              DISPLAY "Enter word " word-no ": " WITH NO ADVANCING
+              ACCEPT word-entry(word-no)
+           END-PERFORM
+
+           IF word-count > 1
+              PERFORM sorting WITH TEST AFTER
+                      VARYING word-no FROM 1 BY 1
+                      UNTIL word-no = word-count - 1
            END-IF
-           STOP RUN.
+
+           DISPLAY "*** Words In Order ***"
+           PERFORM VARYING word-no FROM 1 BY 1
+                    UNTIL word-no > word-count
+              DISPLAY word-entry(word-no)
+           END-PERFORM
+
+           GOBACK .
+
+      * re-prompt rather than let a count of 0 or over the word-entry
+      * table's 20 slots drive the entry/display loops out of bounds
+       Get-Word-Count.
+           PERFORM WITH TEST AFTER UNTIL VALID-WORD-COUNT
+              DISPLAY "How many words? " WITH NO ADVANCING
+              ACCEPT word-count
+              IF NOT VALID-WORD-COUNT
+                 DISPLAY "ENTER A NUMBER FROM 1 TO 20"
+              END-IF
+           END-PERFORM
+           .
+
+       sorting.
+           COMPUTE last-item = word-count - word-no
+           PERFORM WITH TEST AFTER
+                    VARYING index-no FROM 1 BY 1
+                    UNTIL index-no = last-item
+              IF word-entry(index-no) > word-entry(index-no + 1)
+                MOVE word-entry(index-no ) TO temporary
+                MOVE word-entry(index-no + 1) TO
+                       word-entry(index-no)
+                MOVE temporary  TO word-entry(index-no  + 1)
+              END-IF
+           END-PERFORM.
