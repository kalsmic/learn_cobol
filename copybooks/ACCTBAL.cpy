@@ -0,0 +1,7 @@
+      * One account's running balance, persisted between BALANCE and
+      * ADD-TEN runs so an account's closing balance carries forward
+      * as the next run's opening balance.
+       01  ACCOUNT-BALANCE-RECORD.
+           03 AB-ACCOUNT-NO    PIC 9(4).
+           03 AB-BALANCE       PIC S9(5)V99 SIGN IS TRAILING
+                                             SEPARATE.
