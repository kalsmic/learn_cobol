@@ -0,0 +1,5 @@
+      * one applicant record: name and age, shared by the input
+      * applicant file and both the eligible/ineligible output lists.
+       01  APPLICANT-RECORD.
+           03 APPLICANT-NAME   PIC A(10).
+           03 APPLICANT-AGE    PIC 999.
