@@ -0,0 +1,9 @@
+      * one customer account's outstanding balance for the
+      * electricity accounts-receivable ledger. ar-last-paid is the
+      * amount actually paid against ar-balance last time round - if
+      * it didn't clear the balance, this period's bill carries a
+      * late fee.
+       01  ar-balance-record.
+           03 ar-account          PIC 9(6).
+           03 ar-balance          PIC 9(6)V99.
+           03 ar-last-paid        PIC 9(6)V99.
