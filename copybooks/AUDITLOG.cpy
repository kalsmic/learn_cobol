@@ -0,0 +1,10 @@
+      * shared by BALANCE, NET-PAY, MORTGAGE and ELECTRICITY-BILL -
+      * one line per computed result, so a disputed figure can be
+      * traced back to what was keyed in and when it was calculated.
+       01  AUDIT-LOG-RECORD.
+           03 AL-PROGRAM-NAME  PIC X(20).
+           03 AL-DESCRIPTION   PIC X(30).
+           03 AL-RESULT        PIC S9(7)V99 SIGN IS TRAILING
+                                             SEPARATE.
+           03 AL-DATE          PIC 9(8).
+           03 AL-TIME          PIC 9(8).
