@@ -0,0 +1,7 @@
+      * one account's expected closing balance for the end-of-day
+      * BALANCE batch run - the ledger transactions for the account
+      * are pulled from the shared LEDGER-FILE by account number.
+       01  balance-batch-record.
+           03 bb-account-no       PIC 9(4).
+           03 bb-expected-closing PIC S9(5)V99 SIGN IS TRAILING
+                                                 SEPARATE.
