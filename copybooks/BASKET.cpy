@@ -0,0 +1,5 @@
+      * one line of a basket/invoice: a priced item and the VAT
+      * amount already worked out for it, for the COST batch run.
+       01  basket-item-record.
+           03 bi-price      PIC 999V99.
+           03 bi-vat        PIC 99V99.
