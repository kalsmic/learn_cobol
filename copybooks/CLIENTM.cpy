@@ -0,0 +1,6 @@
+      * one client-master record: name and account number, used by
+      * the unsorted input file, the sort work file and the sorted
+      * output file alike so all three share one layout.
+       01  CLIENT-MASTER-RECORD.
+           03 CLIENT-NAME          PIC X(10).
+           03 ACCOUNT-N0           PIC 9(4).
