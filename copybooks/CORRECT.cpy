@@ -0,0 +1,6 @@
+      * One end-of-day correction to apply against an ACCOUNT-BALANCE
+      * record - used by ADD-TEN's adjustment run.
+       01  CORRECTION-RECORD.
+           03 CR-ACCOUNT-NO    PIC 9(4).
+           03 CR-ADJUSTMENT    PIC S9(5)V99 SIGN IS TRAILING
+                                             SEPARATE.
