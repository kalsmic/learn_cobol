@@ -0,0 +1,4 @@
+      * MOVE-AND-ADD's running month-to-date control total, carried
+      * forward from one run to the next.
+       01  CONTROL-TOTAL-RECORD.
+           03 CT-TOTAL       PIC 9(7)V99.
