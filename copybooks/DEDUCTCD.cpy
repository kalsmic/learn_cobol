@@ -0,0 +1,7 @@
+      * Configurable deduction codes for SUBTRACT-PRACTICAL - so the
+      * deduction amount can be changed by editing the control file
+      * instead of recompiling the program.
+       01  DEDUCTION-CODE-RECORD.
+           03 DC-CODE        PIC X(4).
+           03 DC-LABEL       PIC X(10).
+           03 DC-AMOUNT      PIC 999V99.
