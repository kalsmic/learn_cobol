@@ -0,0 +1,4 @@
+      * One detail amount to be footed into ADD-PRACTICAL's batch
+      * grand total.
+       01  DETAIL-AMOUNT-RECORD.
+           03 DA-AMOUNT      PIC 9(5)V99.
