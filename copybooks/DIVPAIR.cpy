@@ -0,0 +1,6 @@
+      * One bulk-shipment quantity to be apportioned, and the number
+      * of outlets to split it across - used by DIVIDE-NUMBER's batch
+      * mode.
+       01  DIVIDE-PAIR-RECORD.
+           03 DP-DIVIDEND    PIC 99V9.
+           03 DP-DIVISOR     PIC 99V9.
