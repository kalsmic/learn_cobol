@@ -0,0 +1,5 @@
+      * one account's present meter reading for the end-of-day
+      * electricity billing batch run.
+       01  electricity-reading-record.
+           03 er-account-number   PIC 9(6).
+           03 er-present-reading  PIC 9(5).
