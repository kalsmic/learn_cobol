@@ -0,0 +1,17 @@
+      * shared employee-master record. One row per employee, kept in a
+      * single place so MYPAYROLL, NET-PAY, PAY-CALCULATION and
+      * RETIREMENT-AGE all agree on an employee's id, name, gender,
+      * date of birth, pay rate, standard hours and job grade instead
+      * of each program keeping its own ad hoc idea of "employee".
+       01  EMPLOYEE-MASTER-RECORD.
+           03 EM-ID                 PIC 9(4).
+           03 EM-NAME               PIC X(20).
+           03 EM-GENDER             PIC X.
+               88 EM-MALE              VALUE "m" "M".
+               88 EM-FEMALE            VALUE "f" "F".
+           03 EM-DATE-OF-BIRTH      PIC 9(8).
+           03 EM-PAY-RATE           PIC 9(3)V99.
+           03 EM-STANDARD-HOURS     PIC 99V99.
+      * 1=Part-Time 2=Standard 3=Full-Time - drives PAY-CALCULATION's
+      * overtime multiplier off the same grade its std-hours came from
+           03 EM-JOB-GRADE          PIC 9.
