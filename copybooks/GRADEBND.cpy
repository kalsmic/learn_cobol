@@ -0,0 +1,7 @@
+      * one grade-band control record: the lowest average that
+      * qualifies for the band and the label to print for it. the
+      * lowest floor in the file doubles as the pass mark - anything
+      * below it is a fail.
+       01  GRADE-BAND-RECORD.
+           03 GB-FLOOR          PIC 999V9.
+           03 GB-LABEL          PIC X(20).
