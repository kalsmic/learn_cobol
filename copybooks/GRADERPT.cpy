@@ -0,0 +1,6 @@
+      * one line of the student-grade report: who was graded, their
+      * average and the class they landed in.
+       01  STUDENT-GRADE-RECORD.
+           03 SGR-STUDENT-NAME  PIC X(20).
+           03 SGR-AVERAGE       PIC 999V9.
+           03 SGR-CLASS         PIC X(20).
