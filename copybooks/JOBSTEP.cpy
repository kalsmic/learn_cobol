@@ -0,0 +1,9 @@
+      * one job-step result, written by a batch-mode program just
+      * before it hands control back to whatever called it, and read
+      * back by EOD-DRIVER to build the end-of-day job report.
+       01  JOB-STEP-RECORD.
+           03 JS-STEP-NAME       PIC X(20).
+           03 JS-RECORD-COUNT    PIC 9(5).
+           03 JS-SUCCESS-FLAG    PIC X.
+               88 JS-SUCCEEDED      VALUE "Y".
+               88 JS-FAILED         VALUE "N".
