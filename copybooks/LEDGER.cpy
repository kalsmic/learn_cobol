@@ -0,0 +1,12 @@
+      * one transaction line against an account for the BALANCE
+      * ledger run - lt-amount is a signed debit (negative) or
+      * credit (positive) applied to the running balance. lt-account-no
+      * ties each transaction to the account it belongs to, so one
+      * shared ledger file can carry a whole day's transactions across
+      * many accounts (the interactive single-account run and the
+      * end-of-day batch run both filter this file by account number).
+       01  ledger-txn-record.
+           03 lt-account-no    PIC 9(4).
+           03 lt-description   PIC X(20).
+           03 lt-amount        PIC S9(5)V99 SIGN IS TRAILING
+                                             SEPARATE.
