@@ -0,0 +1,6 @@
+      * one customer account's last recorded meter reading, carried
+      * forward so next run's previous-reading doesn't have to be
+      * typed in by hand.
+       01  meter-history-record.
+           03 mh-account          PIC 9(6).
+           03 mh-present-reading  PIC 9(5).
