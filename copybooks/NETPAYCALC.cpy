@@ -0,0 +1,12 @@
+      * shared net-pay calculation, COPYed into every program that
+      * needs to turn a gross pay figure into a net pay figure. Does
+      * not DISPLAY the result itself - callers vary in how (and
+      * whether, e.g. a batch run folding it into its own per-record
+      * line) they want net-pay reported, so each caller displays it.
+       Compute-Net-Pay.
+           SUBTRACT tax, annual-pay, nssf FROM gross-pay
+                    GIVING net-pay ROUNDED
+              ON SIZE ERROR
+                    DISPLAY "Error in data sizes"
+           END-SUBTRACT
+           .
