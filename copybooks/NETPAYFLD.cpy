@@ -0,0 +1,9 @@
+      * shared working-storage for the net-pay calculation, common
+      * to NET-PAY and any program (e.g. MYPAYROLL) that feeds it
+      * a gross pay figure.
+       01  net-pay-fields.
+           03 gross-pay        PIC 9(6)V99 USAGE PACKED-DECIMAL.
+           03 tax              PIC 9(4)V99 USAGE PACKED-DECIMAL.
+           03 annual-pay       PIC 9(4)V99 USAGE PACKED-DECIMAL.
+           03 nssf             PIC 9(4)V99 USAGE PACKED-DECIMAL.
+           03 net-pay          PIC +9(6).99 USAGE DISPLAY.
