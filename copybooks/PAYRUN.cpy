@@ -0,0 +1,12 @@
+      * one employee's transactional payroll-run figures for
+      * MYPAYROLL - hours worked and deductions for this pay period.
+      * the employee's identity, pay rate and standard hours now live
+      * in the shared EMPLOYEE-MASTER file (see EMPMAST.cpy) and are
+      * looked up by PR-EMP-ID.
+       01  PAYROLL-RUN-RECORD.
+           03 PR-EMP-ID          PIC 9(4).
+           03 PR-DEPARTMENT      PIC X(12).
+           03 PR-HOURS-WORKED    PIC 9(3)V99.
+           03 PR-TAX             PIC 9(4)V99.
+           03 PR-ANNUAL-PAY      PIC 9(4)V99.
+           03 PR-NSSF            PIC 9(4)V99.
