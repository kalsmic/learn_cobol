@@ -0,0 +1,8 @@
+      * one employee's payslip input line for the NET-PAY batch run.
+       01  payslip-record.
+           03 ps-emp-id         PIC 9(4).
+           03 ps-name           PIC X(20).
+           03 ps-gross-pay      PIC 9(6)V99.
+           03 ps-tax            PIC 9(4)V99.
+           03 ps-annual-pay     PIC 9(4)V99.
+           03 ps-nssf           PIC 9(4)V99.
