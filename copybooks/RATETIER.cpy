@@ -0,0 +1,9 @@
+      * one row of the electricity tariff: units up to and including
+      * tier-upper-units are billed at tier-rate. Rows are read in
+      * ascending order of tier-upper-units. The last row's
+      * tier-upper-units should be high enough to cover the largest
+      * reading you expect (e.g. 99999) since it also covers every
+      * unit above the previous row.
+       01  rate-tier-record.
+           03 tier-upper-units    PIC 9(5).
+           03 tier-rate           PIC 9V999.
