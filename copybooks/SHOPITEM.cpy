@@ -0,0 +1,4 @@
+      * one line item for the end-of-day shopping-bill batch run.
+       01  shopping-item-record.
+           03 si-desc    PIC X(20).
+           03 si-cost    PIC 99V99.
