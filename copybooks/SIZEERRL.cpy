@@ -0,0 +1,8 @@
+      * Shared by ADD-WITH-SIZE-ERROR - one line per SIZE ERROR
+      * occurrence, so overnight batch runs can be reviewed the next
+      * morning instead of relying on scrolled-away console output.
+       01  EXCEPTION-LOG-RECORD.
+           03 EL-DATE     PIC 9(8).
+           03 EL-TIME     PIC 9(8).
+           03 EL-IN-1     PIC 99V99.
+           03 EL-IN-2     PIC 99V99.
