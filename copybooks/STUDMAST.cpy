@@ -0,0 +1,5 @@
+      * one student-master record: student number and the paper
+      * marks that go with it, kept from term to term.
+       01  STUDENT-MASTER-RECORD.
+           03 SM-STUDENT-NO       PIC 99.
+           03 SM-PAPER            PIC 99 OCCURS 2 TIMES.
