@@ -0,0 +1,23 @@
+      * sums a week of daily clock-in/clock-out records from
+      * timesheet-file into hours-worked.
+       Sum-Timesheet.
+           MOVE ZERO TO hours-worked
+           OPEN INPUT timesheet-file
+           PERFORM Read-Timecard
+           PERFORM Add-Timecard-Hours UNTIL timesheet-eof = "Y"
+           CLOSE timesheet-file
+           .
+
+       Read-Timecard.
+           READ timesheet-file
+              AT END MOVE "Y" TO timesheet-eof
+           END-READ
+           .
+
+       Add-Timecard-Hours.
+           COMPUTE tc-minutes = (tc-out-hh * 60 + tc-out-mm)
+                       - (tc-in-hh * 60 + tc-in-mm)
+           COMPUTE tc-hours ROUNDED = tc-minutes / 60
+           ADD tc-hours TO hours-worked
+           PERFORM Read-Timecard
+           .
