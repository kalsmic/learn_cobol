@@ -0,0 +1,8 @@
+      * one day's clock-in/clock-out record from the weekly
+      * timesheet file.
+       01  timecard-record.
+           03 tc-day           PIC X(3).
+           03 tc-in-hh          PIC 99.
+           03 tc-in-mm          PIC 99.
+           03 tc-out-hh         PIC 99.
+           03 tc-out-mm         PIC 99.
