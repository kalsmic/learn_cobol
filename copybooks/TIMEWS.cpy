@@ -0,0 +1,5 @@
+      * working storage used while summing a weekly timesheet
+      * into hours-worked.
+       01  timesheet-eof       PIC X VALUE "N".
+       01  tc-minutes          PIC S999.
+       01  tc-hours            PIC 99V99.
